@@ -0,0 +1,373 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerMaintenance.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           *> Same physical customer master SampleProgram lists from -
+           *> this program is what actually adds, changes, and deletes
+           *> records on it (promoted from variables.cbl's in-memory
+           *> STRUCTLIKE group: FIRSTATTR/SECONDATTR/THIRDATTR here are
+           *> CUST-ID/CUST-NAME/CUST-CAT).
+
+           SELECT TRANSACTION-FILE ASSIGN TO "CUSTTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           *> One maintenance transaction per line: add, change, or
+           *> delete a customer record.
+
+           SELECT MAINT-LOG-FILE ASSIGN TO "CUSTMLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           *> Rejected transactions (bad code, duplicate add, missing
+           *> record on change/delete) land here for manual review.
+
+           SELECT DUP-REPORT-FILE ASSIGN TO "CUSTDUPR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUPR-STATUS.
+           *> Pre-load scan of the transaction batch - any add ID that
+           *> shows up more than once before the file is ever opened
+           *> I-O lands here, ahead of and separate from the normal
+           *> duplicate-on-write reject that CUSTMLOG already catches.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  TRANSACTION-FILE.
+       01  MAINT-TRAN-RECORD.
+           05 TRAN-CODE           PIC X(01).
+           88 TRAN-ADD            VALUE "A".
+           88 TRAN-CHANGE         VALUE "C".
+           88 TRAN-DELETE         VALUE "D".
+           05 TRAN-CUST-ID        PIC 9(10).
+           05 TRAN-CUST-NAME      PIC X(10).
+           05 TRAN-CUST-CAT       PIC 9(02).
+           05 TRAN-DATE-YYMMDD    PIC 9(06).
+           *> Transaction date as punched, 2-digit year - windowed to
+           *> a full century before it's stored on CUST-TRAN-DATE.
+
+       FD  MAINT-LOG-FILE.
+       01  MAINT-LOG-RECORD       PIC X(80).
+
+       FD  DUP-REPORT-FILE.
+       01  DUP-REPORT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS      PIC X(02) VALUE "00".
+       01 WS-TRANS-STATUS         PIC X(02) VALUE "00".
+       01 WS-LOG-STATUS           PIC X(02) VALUE "00".
+       01 WS-DUPR-STATUS          PIC X(02) VALUE "00".
+
+       01 WS-TRANS-EOF-SWITCH     PIC X(01) VALUE "N".
+       88 TRANS-EOF               VALUE "Y".
+       88 TRANS-NOT-EOF           VALUE "N".
+
+       01 WS-ADD-COUNT            PIC 9(06) VALUE 0.
+       01 WS-CHANGE-COUNT         PIC 9(06) VALUE 0.
+       01 WS-DELETE-COUNT         PIC 9(06) VALUE 0.
+       01 WS-REJECT-COUNT         PIC 9(06) VALUE 0.
+
+       01 WS-LOG-LINE             PIC X(80).
+
+       01 WS-TRAN-DATE-IN         PIC 9(06).
+       01 WS-TRAN-DATE-PARTS REDEFINES WS-TRAN-DATE-IN.
+           05 WS-TRAN-YY          PIC 9(02).
+           05 WS-TRAN-MM          PIC 9(02).
+           05 WS-TRAN-DD          PIC 9(02).
+       01 WS-TRAN-CENTURY         PIC 9(02).
+       *> 2-digit years 00-30 window onto the 21st century, 31-99 onto
+       *> the 20th - the same cutoff a lot of shops picked when Y2K
+       *> windowing first went in and never had reason to revisit.
+
+       01 WS-DATE-VALID-SWITCH    PIC X(01).
+       88 DATE-VALID              VALUE "Y".
+       88 DATE-INVALID            VALUE "N".
+       *> Month 01-12, day 01-31 - catches a punched month 13 or day 32
+       *> before the century-windowed value ever reaches CUST-TRAN-DATE.
+
+       01 WS-CHECK-ID-EDIT        PIC 9(10).
+       01 WS-CHECK-ID-AREA REDEFINES WS-CHECK-ID-EDIT.
+           05 WS-CHECK-ID-DIGIT   OCCURS 9 TIMES PIC 9.
+           05 WS-CHECK-ID-ACTUAL  PIC 9.
+       01 WS-CHECK-DIGIT-INDEX    PIC 9(02).
+       01 WS-CHECK-DIGIT-SUM      PIC 9(03).
+       01 WS-CHECK-DIGIT-COMPUTED PIC 9(01).
+       01 WS-CHECK-DIGIT-SWITCH   PIC X(01).
+       88 CHECK-DIGIT-OK          VALUE "Y".
+       88 CHECK-DIGIT-BAD         VALUE "N".
+       *> Check digit is the 10th (rightmost) digit of CUST-ID - the
+       *> modulus-10 sum of the leading 9 digits.
+
+       01 WS-SEEN-ADD-TABLE.
+           05 WS-SEEN-ADD-ID      OCCURS 200 TIMES PIC 9(10).
+       01 WS-SEEN-ADD-COUNT       PIC 9(03) VALUE 0.
+       01 WS-DUP-INDEX            PIC 9(03).
+       01 WS-DUP-FOUND-SWITCH     PIC X(01).
+       88 DUPLICATE-FOUND         VALUE "Y".
+       88 DUPLICATE-NOT-FOUND     VALUE "N".
+       01 WS-DUP-COUNT            PIC 9(04) VALUE 0.
+       *> Add IDs seen so far in this batch - a second add for an ID
+       *> already in the table means the batch has a pre-load
+       *> duplicate, caught before CUSTOMER-FILE is even opened I-O.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "=== Customer Maintenance Start ===".
+           PERFORM DUPLICATE-CHECK-PASS.
+           PERFORM OPEN-FILES.
+           PERFORM UNTIL TRANS-EOF
+               PERFORM READ-TRANSACTION
+               IF NOT TRANS-EOF
+                   PERFORM APPLY-TRANSACTION
+               END-IF
+           END-PERFORM.
+           PERFORM CLOSE-FILES.
+           DISPLAY "Added: " WS-ADD-COUNT
+               " Changed: " WS-CHANGE-COUNT
+               " Deleted: " WS-DELETE-COUNT
+               " Rejected: " WS-REJECT-COUNT.
+           DISPLAY "=== Customer Maintenance End ===".
+           IF WS-TRANS-STATUS NOT = "00"
+               AND WS-TRANS-STATUS NOT = "10"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT > 0 OR WS-DUP-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       DUPLICATE-CHECK-PASS.
+           OPEN OUTPUT DUP-REPORT-FILE.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRANS-STATUS = "00"
+               PERFORM READ-TRANSACTION
+               PERFORM UNTIL TRANS-EOF
+                   IF TRAN-ADD
+                       PERFORM CHECK-FOR-DUPLICATE-ADD
+                   END-IF
+                   PERFORM READ-TRANSACTION
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF.
+           CLOSE DUP-REPORT-FILE.
+           MOVE "N" TO WS-TRANS-EOF-SWITCH.
+           MOVE 0 TO WS-SEEN-ADD-COUNT.
+           DISPLAY "Pre-load duplicate adds found: " WS-DUP-COUNT.
+           *> Reading the whole batch here and resetting the eof switch
+           *> afterward leaves OPEN-FILES free to reopen TRANSACTION-FILE
+           *> fresh for the real apply pass that follows.
+
+       CHECK-FOR-DUPLICATE-ADD.
+           SET DUPLICATE-NOT-FOUND TO TRUE.
+           PERFORM CHECK-ONE-SEEN-ID
+               VARYING WS-DUP-INDEX FROM 1 BY 1
+               UNTIL WS-DUP-INDEX > WS-SEEN-ADD-COUNT
+                  OR DUPLICATE-FOUND.
+           IF DUPLICATE-FOUND
+               STRING "Duplicate add ID " TRAN-CUST-ID
+                   " appears more than once in this batch"
+                   DELIMITED BY SIZE INTO WS-LOG-LINE
+               MOVE WS-LOG-LINE TO DUP-REPORT-RECORD
+               WRITE DUP-REPORT-RECORD
+               ADD 1 TO WS-DUP-COUNT
+           ELSE
+               IF WS-SEEN-ADD-COUNT < 200
+                   ADD 1 TO WS-SEEN-ADD-COUNT
+                   MOVE TRAN-CUST-ID
+                       TO WS-SEEN-ADD-ID(WS-SEEN-ADD-COUNT)
+               END-IF
+           END-IF.
+
+       CHECK-ONE-SEEN-ID.
+           IF TRAN-CUST-ID = WS-SEEN-ADD-ID(WS-DUP-INDEX)
+               SET DUPLICATE-FOUND TO TRUE
+           END-IF.
+
+       OPEN-FILES.
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-CUSTOMER-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF.
+           *> Status 35 = file does not exist yet - create it empty on
+           *> the first maintenance run.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "Transaction file not available - status "
+                   WS-TRANS-STATUS
+               SET TRANS-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT MAINT-LOG-FILE.
+           OPEN EXTEND DUP-REPORT-FILE.
+           *> Reopened in EXTEND so an add that turns out to duplicate
+           *> an ID already on file - caught below in ADD-CUSTOMER, not
+           *> by the pre-load pass above - lands on the same CUSTDUPR
+           *> report instead of only CUSTMLOG.
+
+       READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   SET TRANS-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   PERFORM ADD-CUSTOMER
+               WHEN TRAN-CHANGE
+                   PERFORM CHANGE-CUSTOMER
+               WHEN TRAN-DELETE
+                   PERFORM DELETE-CUSTOMER
+               WHEN OTHER
+                   MOVE "Unknown transaction code" TO MAINT-LOG-RECORD
+                   PERFORM LOG-REJECT
+           END-EVALUATE.
+
+       VALIDATE-TRANSACTION-DATE.
+           MOVE TRAN-DATE-YYMMDD TO WS-TRAN-DATE-IN.
+           IF WS-TRAN-MM < 1 OR WS-TRAN-MM > 12
+               OR WS-TRAN-DD < 1 OR WS-TRAN-DD > 31
+               SET DATE-INVALID TO TRUE
+           ELSE
+               SET DATE-VALID TO TRUE
+           END-IF.
+
+       WINDOW-TRANSACTION-DATE.
+           MOVE TRAN-DATE-YYMMDD TO WS-TRAN-DATE-IN.
+           IF WS-TRAN-YY <= 30
+               MOVE 20 TO WS-TRAN-CENTURY
+           ELSE
+               MOVE 19 TO WS-TRAN-CENTURY
+           END-IF.
+           STRING WS-TRAN-CENTURY WS-TRAN-YY WS-TRAN-MM WS-TRAN-DD
+               DELIMITED BY SIZE INTO CUST-TRAN-DATE.
+
+       VALIDATE-CHECK-DIGIT.
+           MOVE TRAN-CUST-ID TO WS-CHECK-ID-EDIT.
+           MOVE 0 TO WS-CHECK-DIGIT-SUM.
+           PERFORM SUM-CHECK-DIGIT
+               VARYING WS-CHECK-DIGIT-INDEX FROM 1 BY 1
+               UNTIL WS-CHECK-DIGIT-INDEX > 9.
+           COMPUTE WS-CHECK-DIGIT-COMPUTED =
+               FUNCTION MOD(WS-CHECK-DIGIT-SUM, 10).
+           IF WS-CHECK-DIGIT-COMPUTED = WS-CHECK-ID-ACTUAL
+               SET CHECK-DIGIT-OK TO TRUE
+           ELSE
+               SET CHECK-DIGIT-BAD TO TRUE
+           END-IF.
+
+       SUM-CHECK-DIGIT.
+           ADD WS-CHECK-ID-DIGIT(WS-CHECK-DIGIT-INDEX)
+               TO WS-CHECK-DIGIT-SUM.
+
+       ADD-CUSTOMER.
+           PERFORM VALIDATE-CHECK-DIGIT.
+           PERFORM VALIDATE-TRANSACTION-DATE.
+           IF CHECK-DIGIT-BAD
+               STRING "Add rejected, bad check digit ID " TRAN-CUST-ID
+                   DELIMITED BY SIZE INTO WS-LOG-LINE
+               MOVE WS-LOG-LINE TO MAINT-LOG-RECORD
+               PERFORM LOG-REJECT
+           ELSE
+           IF DATE-INVALID
+               STRING "Add rejected, invalid transaction date ID "
+                   TRAN-CUST-ID
+                   DELIMITED BY SIZE INTO WS-LOG-LINE
+               MOVE WS-LOG-LINE TO MAINT-LOG-RECORD
+               PERFORM LOG-REJECT
+           ELSE
+               MOVE TRAN-CUST-ID TO CUST-ID
+               MOVE TRAN-CUST-NAME TO CUST-NAME
+               MOVE TRAN-CUST-CAT TO CUST-CAT
+               PERFORM WINDOW-TRANSACTION-DATE
+               WRITE CUST-MASTER-RECORD
+                   INVALID KEY
+                       STRING "Add rejected, duplicate ID "
+                           TRAN-CUST-ID
+                           DELIMITED BY SIZE INTO WS-LOG-LINE
+                       MOVE WS-LOG-LINE TO MAINT-LOG-RECORD
+                       PERFORM LOG-REJECT
+                       STRING "Duplicate add ID " TRAN-CUST-ID
+                           " already exists on the customer master"
+                           DELIMITED BY SIZE INTO WS-LOG-LINE
+                       MOVE WS-LOG-LINE TO DUP-REPORT-RECORD
+                       WRITE DUP-REPORT-RECORD
+                       ADD 1 TO WS-DUP-COUNT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-ADD-COUNT
+               END-WRITE
+           END-IF
+           END-IF.
+
+       CHANGE-CUSTOMER.
+           PERFORM VALIDATE-CHECK-DIGIT.
+           PERFORM VALIDATE-TRANSACTION-DATE.
+           IF CHECK-DIGIT-BAD
+               STRING "Change rejected, bad check digit ID "
+                   TRAN-CUST-ID
+                   DELIMITED BY SIZE INTO WS-LOG-LINE
+               MOVE WS-LOG-LINE TO MAINT-LOG-RECORD
+               PERFORM LOG-REJECT
+           ELSE
+           IF DATE-INVALID
+               STRING "Change rejected, invalid transaction date ID "
+                   TRAN-CUST-ID
+                   DELIMITED BY SIZE INTO WS-LOG-LINE
+               MOVE WS-LOG-LINE TO MAINT-LOG-RECORD
+               PERFORM LOG-REJECT
+           ELSE
+               MOVE TRAN-CUST-ID TO CUST-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       STRING "Change rejected, ID not on file "
+                           TRAN-CUST-ID
+                           DELIMITED BY SIZE INTO WS-LOG-LINE
+                       MOVE WS-LOG-LINE TO MAINT-LOG-RECORD
+                       PERFORM LOG-REJECT
+                   NOT INVALID KEY
+                       MOVE TRAN-CUST-NAME TO CUST-NAME
+                       MOVE TRAN-CUST-CAT TO CUST-CAT
+                       PERFORM WINDOW-TRANSACTION-DATE
+                       REWRITE CUST-MASTER-RECORD
+                       ADD 1 TO WS-CHANGE-COUNT
+               END-READ
+           END-IF
+           END-IF.
+
+       DELETE-CUSTOMER.
+           MOVE TRAN-CUST-ID TO CUST-ID.
+           DELETE CUSTOMER-FILE RECORD
+               INVALID KEY
+                   STRING "Delete rejected, ID not on file "
+                       TRAN-CUST-ID
+                       DELIMITED BY SIZE INTO WS-LOG-LINE
+                   MOVE WS-LOG-LINE TO MAINT-LOG-RECORD
+                   PERFORM LOG-REJECT
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETE-COUNT
+           END-DELETE.
+
+       LOG-REJECT.
+           WRITE MAINT-LOG-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
+           IF WS-TRANS-STATUS = "00" OR WS-TRANS-STATUS = "10"
+               CLOSE TRANSACTION-FILE
+           END-IF.
+           CLOSE MAINT-LOG-FILE.
+           CLOSE DUP-REPORT-FILE.
