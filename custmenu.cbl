@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerMaintMenu.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           *> Same CUSTMAST file CustomerMaintenance applies batch
+           *> transactions to - this is the operator-driven front end
+           *> for a single ad hoc change, asked for interactively
+           *> instead of punched onto CUSTTRAN. GnuCOBOL's SCREEN
+           *> SECTION support isn't available in every shop's runtime,
+           *> so the menu is plain ACCEPT/DISPLAY, same as every other
+           *> console interaction in this codebase.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS      PIC X(02) VALUE "00".
+
+       01 WS-MENU-CHOICE          PIC X(01).
+       88 MENU-EXIT               VALUE "0".
+       88 MENU-ADD                VALUE "1".
+       88 MENU-CHANGE             VALUE "2".
+       88 MENU-DELETE             VALUE "3".
+       88 MENU-DISPLAY            VALUE "4".
+
+       01 WS-INPUT-ID             PIC 9(10).
+       01 WS-INPUT-NAME           PIC X(10).
+       01 WS-INPUT-CAT            PIC 9(02).
+
+       01 WS-REJECT-COUNT         PIC 9(04) VALUE 0.
+       *> Counts add/change/delete attempts this session that came back
+       *> INVALID KEY, so the end-of-run RETURN-CODE reflects whether
+       *> the operator hit any rejections.
+
+       01 WS-TRAN-DATE-IN         PIC 9(06).
+       01 WS-TRAN-DATE-PARTS REDEFINES WS-TRAN-DATE-IN.
+           05 WS-TRAN-YY          PIC 9(02).
+           05 WS-TRAN-MM          PIC 9(02).
+           05 WS-TRAN-DD          PIC 9(02).
+       01 WS-TRAN-CENTURY         PIC 9(02).
+       *> Same century-window / range-check rules CustomerMaintenance
+       *> applies on the batch path, run here too so an interactive
+       *> add/change can't leave CUSTMAST with a bad date or a bad
+       *> check digit just because it skipped CUSTTRAN.
+
+       01 WS-DATE-VALID-SWITCH    PIC X(01).
+       88 DATE-VALID              VALUE "Y".
+       88 DATE-INVALID            VALUE "N".
+
+       01 WS-CHECK-ID-EDIT        PIC 9(10).
+       01 WS-CHECK-ID-AREA REDEFINES WS-CHECK-ID-EDIT.
+           05 WS-CHECK-ID-DIGIT   OCCURS 9 TIMES PIC 9.
+           05 WS-CHECK-ID-ACTUAL  PIC 9.
+       01 WS-CHECK-DIGIT-INDEX    PIC 9(02).
+       01 WS-CHECK-DIGIT-SUM      PIC 9(03).
+       01 WS-CHECK-DIGIT-COMPUTED PIC 9(01).
+       01 WS-CHECK-DIGIT-SWITCH   PIC X(01).
+       88 CHECK-DIGIT-OK          VALUE "Y".
+       88 CHECK-DIGIT-BAD         VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "=== Customer Maintenance Menu ===".
+           PERFORM OPEN-FILES.
+           PERFORM SHOW-MENU UNTIL MENU-EXIT.
+           PERFORM CLOSE-FILES.
+           DISPLAY "=== Customer Maintenance Menu End ===".
+           IF WS-REJECT-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-CUSTOMER-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF.
+           *> Status 35 = file does not exist yet - create it empty on
+           *> the first run, the same as CustomerMaintenance does.
+
+       SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "1 - Add customer".
+           DISPLAY "2 - Change customer".
+           DISPLAY "3 - Delete customer".
+           DISPLAY "4 - Display customer".
+           DISPLAY "0 - Exit".
+           DISPLAY "Select an option: " WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE TRUE
+               WHEN MENU-ADD
+                   PERFORM MENU-ADD-CUSTOMER
+               WHEN MENU-CHANGE
+                   PERFORM MENU-CHANGE-CUSTOMER
+               WHEN MENU-DELETE
+                   PERFORM MENU-DELETE-CUSTOMER
+               WHEN MENU-DISPLAY
+                   PERFORM MENU-DISPLAY-CUSTOMER
+               WHEN MENU-EXIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Not a valid option"
+           END-EVALUATE.
+
+       PROMPT-FOR-ID.
+           DISPLAY "Customer ID: " WITH NO ADVANCING.
+           ACCEPT WS-INPUT-ID.
+           MOVE WS-INPUT-ID TO CUST-ID.
+
+       PROMPT-FOR-TRAN-DATE.
+           DISPLAY "Transaction date (YYMMDD): " WITH NO ADVANCING.
+           ACCEPT WS-TRAN-DATE-IN.
+
+       VALIDATE-CHECK-DIGIT.
+           MOVE WS-INPUT-ID TO WS-CHECK-ID-EDIT.
+           MOVE 0 TO WS-CHECK-DIGIT-SUM.
+           PERFORM SUM-CHECK-DIGIT
+               VARYING WS-CHECK-DIGIT-INDEX FROM 1 BY 1
+               UNTIL WS-CHECK-DIGIT-INDEX > 9.
+           COMPUTE WS-CHECK-DIGIT-COMPUTED =
+               FUNCTION MOD(WS-CHECK-DIGIT-SUM, 10).
+           IF WS-CHECK-DIGIT-COMPUTED = WS-CHECK-ID-ACTUAL
+               SET CHECK-DIGIT-OK TO TRUE
+           ELSE
+               SET CHECK-DIGIT-BAD TO TRUE
+           END-IF.
+
+       SUM-CHECK-DIGIT.
+           ADD WS-CHECK-ID-DIGIT(WS-CHECK-DIGIT-INDEX)
+               TO WS-CHECK-DIGIT-SUM.
+
+       VALIDATE-TRANSACTION-DATE.
+           IF WS-TRAN-MM < 1 OR WS-TRAN-MM > 12
+               OR WS-TRAN-DD < 1 OR WS-TRAN-DD > 31
+               SET DATE-INVALID TO TRUE
+           ELSE
+               SET DATE-VALID TO TRUE
+           END-IF.
+
+       WINDOW-TRANSACTION-DATE.
+           IF WS-TRAN-YY <= 30
+               MOVE 20 TO WS-TRAN-CENTURY
+           ELSE
+               MOVE 19 TO WS-TRAN-CENTURY
+           END-IF.
+           STRING WS-TRAN-CENTURY WS-TRAN-YY WS-TRAN-MM WS-TRAN-DD
+               DELIMITED BY SIZE INTO CUST-TRAN-DATE.
+
+       MENU-ADD-CUSTOMER.
+           PERFORM PROMPT-FOR-ID.
+           DISPLAY "Customer name: " WITH NO ADVANCING.
+           ACCEPT WS-INPUT-NAME.
+           DISPLAY "Customer category: " WITH NO ADVANCING.
+           ACCEPT WS-INPUT-CAT.
+           PERFORM PROMPT-FOR-TRAN-DATE.
+           PERFORM VALIDATE-CHECK-DIGIT.
+           PERFORM VALIDATE-TRANSACTION-DATE.
+           IF CHECK-DIGIT-BAD
+               DISPLAY "Add rejected, bad check digit ID " WS-INPUT-ID
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+           IF DATE-INVALID
+               DISPLAY "Add rejected, invalid transaction date ID "
+                   WS-INPUT-ID
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               MOVE WS-INPUT-NAME TO CUST-NAME
+               MOVE WS-INPUT-CAT TO CUST-CAT
+               PERFORM WINDOW-TRANSACTION-DATE
+               WRITE CUST-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "Add rejected, duplicate ID " WS-INPUT-ID
+                       ADD 1 TO WS-REJECT-COUNT
+                   NOT INVALID KEY
+                       DISPLAY "Customer added"
+               END-WRITE
+           END-IF
+           END-IF.
+
+       MENU-CHANGE-CUSTOMER.
+           PERFORM PROMPT-FOR-ID.
+           PERFORM VALIDATE-CHECK-DIGIT.
+           IF CHECK-DIGIT-BAD
+               DISPLAY "Change rejected, bad check digit ID "
+                   WS-INPUT-ID
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       DISPLAY "Change rejected, ID not on file "
+                           WS-INPUT-ID
+                       ADD 1 TO WS-REJECT-COUNT
+                   NOT INVALID KEY
+                       DISPLAY "Customer name: " WITH NO ADVANCING
+                       ACCEPT WS-INPUT-NAME
+                       DISPLAY "Customer category: " WITH NO ADVANCING
+                       ACCEPT WS-INPUT-CAT
+                       PERFORM PROMPT-FOR-TRAN-DATE
+                       PERFORM VALIDATE-TRANSACTION-DATE
+                       IF DATE-INVALID
+                           DISPLAY "Change rejected, bad date "
+                               WS-INPUT-ID
+                           ADD 1 TO WS-REJECT-COUNT
+                       ELSE
+                           MOVE WS-INPUT-NAME TO CUST-NAME
+                           MOVE WS-INPUT-CAT TO CUST-CAT
+                           PERFORM WINDOW-TRANSACTION-DATE
+                           REWRITE CUST-MASTER-RECORD
+                           DISPLAY "Customer changed"
+                       END-IF
+               END-READ
+           END-IF.
+
+       MENU-DELETE-CUSTOMER.
+           PERFORM PROMPT-FOR-ID.
+           DELETE CUSTOMER-FILE RECORD
+               INVALID KEY
+                   DISPLAY "Delete rejected, ID not on file "
+                       WS-INPUT-ID
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   DISPLAY "Customer deleted"
+           END-DELETE.
+
+       MENU-DISPLAY-CUSTOMER.
+           PERFORM PROMPT-FOR-ID.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY "No customer on file for ID " WS-INPUT-ID
+               NOT INVALID KEY
+                   DISPLAY "Name: " CUST-NAME " Category: " CUST-CAT
+           END-READ.
+
+       CLOSE-FILES.
+           CLOSE CUSTOMER-FILE.
