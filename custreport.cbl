@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerListReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           *> Same customer master STRUCTLIKE maps onto - CUST-ID,
+           *> CUST-NAME, CUST-CAT - printed here with headers, a
+           *> footer, and a control total instead of SampleProgram's
+           *> plain console listing.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "CUSTSWK".
+           *> Scratch work file for the SORT below - never opened or
+           *> read directly by this program.
+
+           SELECT SORTED-FILE ASSIGN TO "CUSTSRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+           *> Customer master sorted by category then ID before this
+           *> report ever looks at it, so the printed listing is
+           *> grouped by CUST-CAT (THIRDATTR) with CUST-ID (FIRSTATTR)
+           *> breaking ties within a category - SampleProgram's plain
+           *> listing is still in physical CUSTMAST key order.
+
+           SELECT REPORT-FILE ASSIGN TO "CUSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC REPLACING CUST-MASTER-RECORD BY CUSTOMER-RECORD.
+
+       SD  SORT-WORK-FILE.
+           COPY CUSTREC REPLACING CUST-MASTER-RECORD BY SORT-RECORD
+               CUST-ID BY SORT-ID
+               CUST-NAME BY SORT-NAME
+               CUST-CAT BY SORT-CAT.
+
+       FD  SORTED-FILE.
+           COPY CUSTREC REPLACING CUST-MASTER-RECORD BY SORTED-RECORD
+               CUST-ID BY RPT-ID
+               CUST-NAME BY RPT-NAME
+               CUST-CAT BY RPT-CAT.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS        PIC X(02) VALUE "00".
+       01 WS-SORTED-STATUS          PIC X(02) VALUE "00".
+       01 WS-REPORT-STATUS          PIC X(02) VALUE "00".
+
+       01 WS-EOF-SWITCH             PIC X(01) VALUE "N".
+       88 CUSTOMER-EOF              VALUE "Y".
+       88 CUSTOMER-NOT-EOF          VALUE "N".
+
+       01 WS-LINE-COUNT             PIC 9(04) VALUE 0.
+       01 WS-ID-TOTAL                PIC 9(12) VALUE 0.
+       *> Control total: sum of CUST-ID (FIRSTATTR) across every detail
+       *> line printed, so a rerun that lands on a different total is
+       *> visible at a glance on the footer.
+
+       01 WS-FIRST-DETAIL-SWITCH    PIC X(01) VALUE "Y".
+       88 FIRST-DETAIL              VALUE "Y".
+       88 NOT-FIRST-DETAIL          VALUE "N".
+       01 WS-PREV-CAT               PIC 9(02).
+       01 WS-CAT-SUBTOTAL-COUNT     PIC 9(04) VALUE 0.
+       01 WS-CAT-SUBTOTAL-AMT       PIC 9(12) VALUE 0.
+       *> Control break on CUST-CAT (THIRDATTR) - a subtotal line is
+       *> printed every time the category changes, with a count and a
+       *> sum of CUST-ID for the records in that category.
+
+       01 WS-PRINT-LINE             PIC X(80).
+       01 WS-RUN-DATE               PIC 9(08).
+
+       01 WS-ID-EDIT                PIC 9(10).
+       01 WS-MASKED-ID-DISPLAY      PIC X(10) VALUE "XXXXXX0000".
+       *> CUST-ID doesn't need to show in full on a listing this many
+       *> people see - only the last four digits print, same partial-
+       *> mask convention as an account number on a paper statement.
+       *> Control totals still sum the real RPT-ID underneath.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Starting customer list report".
+           PERFORM SORT-CUSTOMER-FILE.
+           PERFORM OPEN-FILES.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM READ-CUSTOMER-FILE.
+           PERFORM UNTIL CUSTOMER-EOF
+               PERFORM WRITE-DETAIL-LINE
+               PERFORM READ-CUSTOMER-FILE
+           END-PERFORM.
+           IF NOT-FIRST-DETAIL
+               PERFORM WRITE-CATEGORY-SUBTOTAL
+           END-IF.
+           PERFORM WRITE-REPORT-FOOTER.
+           PERFORM CLOSE-FILES.
+           DISPLAY "Customer list report complete - "
+               WS-LINE-COUNT " detail lines".
+           IF WS-SORTED-STATUS NOT = "00"
+               AND WS-SORTED-STATUS NOT = "10"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       SORT-CUSTOMER-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-CAT
+               ON ASCENDING KEY SORT-ID
+               USING CUSTOMER-FILE
+               GIVING SORTED-FILE.
+
+       OPEN-FILES.
+           OPEN INPUT SORTED-FILE.
+           IF WS-SORTED-STATUS NOT = "00"
+               DISPLAY "Sorted customer file not available - status "
+                   WS-SORTED-STATUS
+               SET CUSTOMER-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+
+       WRITE-REPORT-HEADER.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "CUSTOMER LIST REPORT (CustomerListReport) "
+               "- RUN DATE " WS-RUN-DATE
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE REPORT-LINE FROM WS-PRINT-LINE.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "CUST-ID       CUST-NAME   CAT"
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE REPORT-LINE FROM WS-PRINT-LINE.
+           MOVE SPACES TO WS-PRINT-LINE.
+           WRITE REPORT-LINE FROM WS-PRINT-LINE.
+
+       READ-CUSTOMER-FILE.
+           IF CUSTOMER-NOT-EOF
+               READ SORTED-FILE
+                   AT END
+                       SET CUSTOMER-EOF TO TRUE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-IF.
+
+       WRITE-DETAIL-LINE.
+           IF FIRST-DETAIL
+               MOVE RPT-CAT TO WS-PREV-CAT
+               MOVE "N" TO WS-FIRST-DETAIL-SWITCH
+           ELSE
+               IF RPT-CAT NOT = WS-PREV-CAT
+                   PERFORM WRITE-CATEGORY-SUBTOTAL
+                   MOVE RPT-CAT TO WS-PREV-CAT
+               END-IF
+           END-IF.
+           PERFORM MASK-CUST-ID-FOR-DISPLAY.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING WS-MASKED-ID-DISPLAY " " RPT-NAME " " RPT-CAT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE REPORT-LINE FROM WS-PRINT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-CAT-SUBTOTAL-COUNT.
+           ADD RPT-ID TO WS-CAT-SUBTOTAL-AMT.
+           ADD RPT-ID TO WS-ID-TOTAL.
+
+       MASK-CUST-ID-FOR-DISPLAY.
+           MOVE RPT-ID TO WS-ID-EDIT.
+           MOVE "XXXXXX" TO WS-MASKED-ID-DISPLAY(1:6).
+           MOVE WS-ID-EDIT(7:4) TO WS-MASKED-ID-DISPLAY(7:4).
+
+       WRITE-CATEGORY-SUBTOTAL.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "  SUBTOTAL CATEGORY " WS-PREV-CAT
+               " CUSTOMERS " WS-CAT-SUBTOTAL-COUNT
+               " SUM CUST-ID " WS-CAT-SUBTOTAL-AMT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE REPORT-LINE FROM WS-PRINT-LINE.
+           MOVE 0 TO WS-CAT-SUBTOTAL-COUNT.
+           MOVE 0 TO WS-CAT-SUBTOTAL-AMT.
+
+       WRITE-REPORT-FOOTER.
+           MOVE SPACES TO WS-PRINT-LINE.
+           WRITE REPORT-LINE FROM WS-PRINT-LINE.
+           STRING "TOTAL CUSTOMERS PRINTED " WS-LINE-COUNT
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE REPORT-LINE FROM WS-PRINT-LINE.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "CONTROL TOTAL / HASH TOTAL (SUM OF CUST-ID) "
+               WS-ID-TOTAL
+               DELIMITED BY SIZE INTO WS-PRINT-LINE.
+           WRITE REPORT-LINE FROM WS-PRINT-LINE.
+
+       CLOSE-FILES.
+           IF WS-SORTED-STATUS = "00" OR WS-SORTED-STATUS = "10"
+               CLOSE SORTED-FILE
+           END-IF.
+           CLOSE REPORT-FILE.
