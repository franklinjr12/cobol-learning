@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CurrencyReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CURRENCY-IN ASSIGN TO "CURRIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           *> One record's worth of raw dollar amounts per line - the
+           *> data this report edits through the same $ZZZ9 pattern
+           *> Casting's WS-FMT-DISPLAY demonstrated, but for a whole
+           *> record and with negative amounts handled properly.
+
+           SELECT CURRENCY-RPT ASSIGN TO "CURRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           *> Formatted currency report, one line per input record.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CURRENCY-IN.
+       01  CURR-IN-RECORD.
+           05 CURR-REC-ID        PIC X(10).
+           05 CURR-AMOUNT-1      PIC S9(6)V99.
+           05 CURR-AMOUNT-2      PIC S9(6)V99.
+           05 CURR-AMOUNT-3      PIC S9(6)V99.
+           *> Three money columns per record - e.g. gross, deduction,
+           *> net - each a signed 9(6)V99 the way real money fields
+           *> are carried in working storage.
+
+       FD  CURRENCY-RPT.
+       01  CURR-RPT-RECORD       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-IN-STATUS           PIC X(02) VALUE "00".
+       01 WS-RPT-STATUS          PIC X(02) VALUE "00".
+
+       01 WS-IN-EOF-SWITCH       PIC X(01) VALUE "N".
+       88 CURR-IN-EOF            VALUE "Y".
+       88 CURR-IN-NOT-EOF        VALUE "N".
+
+       01 WS-FMT-AMOUNT          PIC $$,$$$,$$9.99-.
+       *> Floating dollar sign with a trailing minus, so negative
+       *> amounts actually show instead of disappearing the way
+       *> Casting's plain $ZZZ9 edit would.
+
+       01 WS-REPORT-LINE         PIC X(80).
+       01 WS-RECORD-COUNT        PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "=== Currency Report Start ===".
+           PERFORM OPEN-FILES.
+           PERFORM WRITE-REPORT-HEADER.
+           PERFORM UNTIL CURR-IN-EOF
+               PERFORM READ-CURRENCY-IN
+               IF NOT CURR-IN-EOF
+                   PERFORM FORMAT-AND-WRITE-LINE
+               END-IF
+           END-PERFORM.
+           PERFORM CLOSE-FILES.
+           DISPLAY "Records reported: " WS-RECORD-COUNT.
+           DISPLAY "=== Currency Report End ===".
+           IF WS-IN-STATUS NOT = "00" AND WS-IN-STATUS NOT = "10"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CURRENCY-IN.
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "Currency input not available - status "
+                   WS-IN-STATUS
+               SET CURR-IN-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT CURRENCY-RPT.
+
+       READ-CURRENCY-IN.
+           READ CURRENCY-IN
+               AT END
+                   SET CURR-IN-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       WRITE-REPORT-HEADER.
+           MOVE "CURRENCY REPORT" TO WS-REPORT-LINE.
+           WRITE CURR-RPT-RECORD FROM WS-REPORT-LINE.
+           MOVE "REC ID          AMOUNT 1      AMOUNT 2      AMOUNT 3"
+               TO WS-REPORT-LINE.
+           WRITE CURR-RPT-RECORD FROM WS-REPORT-LINE.
+
+       FORMAT-AND-WRITE-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE CURR-REC-ID TO WS-REPORT-LINE(1:10).
+           MOVE CURR-AMOUNT-1 TO WS-FMT-AMOUNT.
+           MOVE WS-FMT-AMOUNT TO WS-REPORT-LINE(12:14).
+           MOVE CURR-AMOUNT-2 TO WS-FMT-AMOUNT.
+           MOVE WS-FMT-AMOUNT TO WS-REPORT-LINE(27:14).
+           MOVE CURR-AMOUNT-3 TO WS-FMT-AMOUNT.
+           MOVE WS-FMT-AMOUNT TO WS-REPORT-LINE(42:14).
+           WRITE CURR-RPT-RECORD FROM WS-REPORT-LINE.
+           ADD 1 TO WS-RECORD-COUNT.
+
+       CLOSE-FILES.
+           IF WS-IN-STATUS = "00" OR WS-IN-STATUS = "10"
+               CLOSE CURRENCY-IN
+           END-IF.
+           CLOSE CURRENCY-RPT.
