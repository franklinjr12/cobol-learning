@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CUSTREC.CPY
+      *  Customer Master record layout.
+      *  Shared by every program that reads or maintains the customer
+      *  master file (CUSTMAST), keyed on CUST-ID.
+      *****************************************************************
+       01  CUST-MASTER-RECORD.
+           05 CUST-ID            PIC 9(10).
+           05 CUST-NAME          PIC X(10).
+           05 CUST-CAT           PIC 9(02).
+           05 CUST-TRAN-DATE     PIC 9(08).
+      *        Last maintenance transaction date, full century
+      *        (CCYYMMDD) - CustomerMaintenance windows a 2-digit
+      *        transaction year onto this field before it's stored.
