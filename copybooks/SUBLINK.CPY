@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  SUBLINK.CPY
+      *  Shared LINKAGE SECTION layout for the SubProgramUsage /
+      *  SubProgramUsage2 CALL protocol - carries the parameter plus
+      *  an explicit return code so the caller can tell a normal
+      *  completion from a problem instead of just trusting whatever
+      *  came back in the parameter field.
+      *****************************************************************
+       01  SUB-LINKAGE-AREA.
+           05 SUB-PARAM           PIC X(10).
+           05 SUB-RETURN-CODE     PIC 9(02).
+           88 SUB-SUCCESS         VALUE 00.
+           88 SUB-FAILURE         VALUE 08.
