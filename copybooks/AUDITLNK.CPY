@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  AUDITLNK.CPY
+      *  Shared LINKAGE SECTION layout for the CALL 'AuditLogger'
+      *  protocol. Every batch program in this shop appends a
+      *  start/end entry through this area instead of leaving a run's
+      *  history to whatever got captured off the console.
+      *****************************************************************
+       01  AUDIT-CALL-AREA.
+           05 AUDIT-PROGRAM-NAME   PIC X(20).
+           05 AUDIT-EVENT          PIC X(05).
+           88 AUDIT-EVENT-START    VALUE "START".
+           88 AUDIT-EVENT-END      VALUE "END".
+           05 AUDIT-RECORD-COUNT   PIC 9(06).
+           05 AUDIT-RETURN-CODE    PIC 9(02).
