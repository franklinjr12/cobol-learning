@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerIdVault.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           *> Same customer master STRUCTLIKE maps onto - CUST-ID
+           *> (FIRSTATTR) is masked before it ever lands on the
+           *> archive copy below.
+
+           SELECT KEY-CONTROL-FILE ASSIGN TO "CUSTEKEY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEY-STATUS.
+           *> Operator-tunable 10-digit cipher key, same "drop a
+           *> control record, no recompile" pattern as Casting's
+           *> rounding mode - missing record leaves the default key.
+
+           SELECT ARCHIVE-FILE ASSIGN TO "CUSTARCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+           *> At-rest archival copy of the customer master - CUST-ID is
+           *> masked digit by digit so it's safe to hold on offline
+           *> storage without exposing the live ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  KEY-CONTROL-FILE.
+       01  KEY-CTL-RECORD.
+           05 CTL-CIPHER-KEY     PIC 9(10).
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD.
+           05 ARCH-MASKED-ID     PIC 9(10).
+           05 ARCH-NAME          PIC X(10).
+           05 ARCH-CAT           PIC 9(02).
+           05 ARCH-TRAN-DATE     PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS     PIC X(02) VALUE "00".
+       01 WS-KEY-STATUS          PIC X(02) VALUE "00".
+       01 WS-ARCHIVE-STATUS      PIC X(02) VALUE "00".
+
+       01 WS-EOF-SWITCH          PIC X(01) VALUE "N".
+       88 CUSTOMER-EOF               VALUE "Y".
+       88 CUSTOMER-NOT-EOF           VALUE "N".
+
+       01 WS-CIPHER-KEY          PIC 9(10) VALUE 1928374650.
+       01 WS-KEY-AREA REDEFINES WS-CIPHER-KEY.
+           05 WS-KEY-DIGIT       OCCURS 10 TIMES PIC 9.
+       *> Each CUST-ID digit is shifted by the key digit in the same
+       *> position, modulus 10 - a simple reversible at-rest mask, not
+       *> a production-grade cipher, but enough to keep a plain CUST-ID
+       *> off of archived media.
+
+       01 WS-ORIGINAL-ID         PIC 9(10).
+       01 WS-PLAIN-ID-EDIT       PIC 9(10).
+       01 WS-PLAIN-ID-AREA REDEFINES WS-PLAIN-ID-EDIT.
+           05 WS-PLAIN-DIGIT     OCCURS 10 TIMES PIC 9.
+       01 WS-MASKED-ID-EDIT      PIC 9(10).
+       01 WS-MASKED-ID-AREA REDEFINES WS-MASKED-ID-EDIT.
+           05 WS-MASKED-DIGIT    OCCURS 10 TIMES PIC 9.
+       01 WS-DIGIT-INDEX         PIC 9(02).
+       01 WS-SUM-DIGIT           PIC S9(02).
+
+       01 WS-RECORD-COUNT        PIC 9(06) VALUE 0.
+       01 WS-MISMATCH-COUNT      PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "=== Customer ID Vault Start ===".
+           PERFORM READ-CIPHER-KEY.
+           PERFORM OPEN-FILES.
+           PERFORM READ-CUSTOMER-FILE.
+           PERFORM UNTIL CUSTOMER-EOF
+               PERFORM MASK-AND-ARCHIVE-RECORD
+               PERFORM READ-CUSTOMER-FILE
+           END-PERFORM.
+           PERFORM CLOSE-FILES.
+           DISPLAY "Records archived: " WS-RECORD-COUNT
+               " Round-trip mismatches: " WS-MISMATCH-COUNT.
+           DISPLAY "=== Customer ID Vault End ===".
+           IF WS-CUSTOMER-STATUS NOT = "00"
+               AND WS-CUSTOMER-STATUS NOT = "10"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-MISMATCH-COUNT > 0
+                   MOVE 12 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       READ-CIPHER-KEY.
+           OPEN INPUT KEY-CONTROL-FILE.
+           IF WS-KEY-STATUS = "00"
+               READ KEY-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-CIPHER-KEY TO WS-CIPHER-KEY
+               END-READ
+               CLOSE KEY-CONTROL-FILE
+           END-IF.
+           *> No CUSTEKEY record means the default cipher key stands.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUSTOMER-STATUS NOT = "00"
+               DISPLAY "Customer master not available - status "
+                   WS-CUSTOMER-STATUS
+               SET CUSTOMER-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT ARCHIVE-FILE.
+
+       READ-CUSTOMER-FILE.
+           IF CUSTOMER-NOT-EOF
+               READ CUSTOMER-FILE
+                   AT END
+                       SET CUSTOMER-EOF TO TRUE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-IF.
+
+       MASK-AND-ARCHIVE-RECORD.
+           MOVE CUST-ID TO WS-ORIGINAL-ID.
+           MOVE CUST-ID TO WS-PLAIN-ID-EDIT.
+           PERFORM MASK-ONE-DIGIT
+               VARYING WS-DIGIT-INDEX FROM 1 BY 1
+               UNTIL WS-DIGIT-INDEX > 10.
+           MOVE WS-MASKED-ID-EDIT TO ARCH-MASKED-ID.
+           MOVE CUST-NAME TO ARCH-NAME.
+           MOVE CUST-CAT TO ARCH-CAT.
+           MOVE CUST-TRAN-DATE TO ARCH-TRAN-DATE.
+           WRITE ARCHIVE-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM VERIFY-ROUND-TRIP.
+
+       MASK-ONE-DIGIT.
+           COMPUTE WS-SUM-DIGIT =
+               WS-PLAIN-DIGIT(WS-DIGIT-INDEX)
+               + WS-KEY-DIGIT(WS-DIGIT-INDEX).
+           COMPUTE WS-MASKED-DIGIT(WS-DIGIT-INDEX) =
+               FUNCTION MOD(WS-SUM-DIGIT, 10).
+
+       VERIFY-ROUND-TRIP.
+           PERFORM UNMASK-ONE-DIGIT
+               VARYING WS-DIGIT-INDEX FROM 1 BY 1
+               UNTIL WS-DIGIT-INDEX > 10.
+           IF WS-PLAIN-ID-EDIT NOT = WS-ORIGINAL-ID
+               ADD 1 TO WS-MISMATCH-COUNT
+               DISPLAY "Cipher round-trip mismatch for ID "
+                   WS-ORIGINAL-ID
+           END-IF.
+
+       UNMASK-ONE-DIGIT.
+           COMPUTE WS-SUM-DIGIT =
+               WS-MASKED-DIGIT(WS-DIGIT-INDEX)
+               - WS-KEY-DIGIT(WS-DIGIT-INDEX) + 10.
+           COMPUTE WS-PLAIN-DIGIT(WS-DIGIT-INDEX) =
+               FUNCTION MOD(WS-SUM-DIGIT, 10).
+
+       CLOSE-FILES.
+           IF WS-CUSTOMER-STATUS = "00" OR WS-CUSTOMER-STATUS = "10"
+               CLOSE CUSTOMER-FILE
+           END-IF.
+           CLOSE ARCHIVE-FILE.
