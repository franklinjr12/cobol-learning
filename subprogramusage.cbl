@@ -2,14 +2,77 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SubProgramUsage.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIAG-LOG-FILE ASSIGN TO "DIAGLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIAG-STATUS.
+      * Diagnostic dump, written only if the CALL below doesn't
+      * return cleanly - something for operations to attach to an
+      * incident ticket instead of whatever the runtime put on the
+      * console.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DIAG-LOG-FILE.
+       01  DIAG-LOG-RECORD       PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 SEND-PARAM     PIC X(10) VALUE "ABC".
+       COPY SUBLINK.
+
+       01 WS-DIAG-STATUS         PIC X(02) VALUE "00".
+       01 WS-DIAG-LINE           PIC X(80).
+       01 WS-DIAG-DATE           PIC 9(08).
+       01 WS-DIAG-TIME           PIC 9(08).
+
+       COPY AUDITLNK.
 
        PROCEDURE DIVISION.
            DISPLAY "Starting main program"
-           CALL 'SubProgramUsage2' USING SEND-PARAM.
-           DISPLAY "Current value " SEND-PARAM
+           PERFORM WRITE-AUDIT-START
+           MOVE "ABC" TO SUB-PARAM
+           CALL 'SubProgramUsage2' USING SUB-LINKAGE-AREA
+               ON EXCEPTION
+                   DISPLAY "CALL to SubProgramUsage2 failed"
+                   PERFORM WRITE-DIAGNOSTIC-DUMP
+           END-CALL
+           IF SUB-SUCCESS
+               DISPLAY "Current value " SUB-PARAM
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "SubProgramUsage2 reported a failure, code "
+                   SUB-RETURN-CODE
+               MOVE 8 TO RETURN-CODE
+           END-IF
            DISPLAY "Ending main program"
+           PERFORM WRITE-AUDIT-END
            STOP RUN.
+
+       WRITE-DIAGNOSTIC-DUMP.
+           ACCEPT WS-DIAG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-DIAG-TIME FROM TIME.
+           OPEN EXTEND DIAG-LOG-FILE.
+           IF WS-DIAG-STATUS NOT = "00"
+               OPEN OUTPUT DIAG-LOG-FILE
+           END-IF.
+           STRING "SubProgramUsage CALL failed - param [" SUB-PARAM
+               "] at " WS-DIAG-DATE " " WS-DIAG-TIME
+               DELIMITED BY SIZE INTO WS-DIAG-LINE.
+           WRITE DIAG-LOG-RECORD FROM WS-DIAG-LINE.
+           CLOSE DIAG-LOG-FILE.
+
+       WRITE-AUDIT-START.
+           MOVE "SubProgramUsage" TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-START TO TRUE.
+           MOVE 0 TO AUDIT-RECORD-COUNT.
+           MOVE 0 TO AUDIT-RETURN-CODE.
+           CALL "AuditLogger" USING AUDIT-CALL-AREA.
+
+       WRITE-AUDIT-END.
+           MOVE "SubProgramUsage" TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-END TO TRUE.
+           MOVE 1 TO AUDIT-RECORD-COUNT.
+           MOVE RETURN-CODE TO AUDIT-RETURN-CODE.
+           CALL "AuditLogger" USING AUDIT-CALL-AREA.
       * end main program
