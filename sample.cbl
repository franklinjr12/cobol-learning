@@ -7,28 +7,97 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        *> This division specifies the runtime environment.
-       *> FILE-CONTROL is used for file I/O setup (none used here).
-       *> If you’re not doing file operations, this can be mostly empty.
+       *> FILE-CONTROL is used for file I/O setup.
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+           *> Daily control file: one record telling this run how many
+           *> times to loop, so operations can tune batch volume
+           *> without a recompile.
+
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           *> Customer master file - this morning's listing run reads
+           *> it sequentially, record by record.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           *> Checkpoint/restart file written by ABEND-ROUTINE and
+           *> read back at startup so a rerun after an abend can
+           *> resume from the last WS-COUNTER processed instead of
+           *> reprocessing the whole run.
+
+           SELECT HISTORY-FILE ASSIGN TO "SAMPHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+           *> One line appended per run with today's date and customer
+           *> count, so a later reconciliation pass can compare one
+           *> run's output volume against the last.
 
        DATA DIVISION.
        *> This is where all data (variables, file records, constants) are declared.
 
        FILE SECTION.
-       *> Used only when working with files. We're not using files here,
-       *> so this is just a placeholder.
+       *> Used only when working with files.
+
+       FD  CONTROL-FILE.
+       01  CTL-RECORD.
+           05 CTL-LIMIT         PIC 9(02).
+
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC REPLACING CUST-MASTER-RECORD BY CUSTOMER-RECORD.
+       *> CUSTOMER-RECORD: CUST-ID, CUST-NAME, CUST-CAT - see
+       *> copybooks/CUSTREC.CPY, shared with the customer master
+       *> maintenance program.
+
+       FD  RESTART-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-COUNTER      PIC 9(02).
+
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05 HIST-RUN-DATE     PIC 9(08).
+           05 HIST-CUST-COUNT   PIC 9(06).
 
        WORKING-STORAGE SECTION.
        *> This section holds persistent variables that exist for the entire runtime.
        *> Think of it like global variables in other languages.
 
+       01 WS-CONTROL-STATUS     PIC X(02) VALUE "00".
+       *> File status code for the CONTROL-FILE read.
+
+       01 WS-CUSTOMER-STATUS    PIC X(02) VALUE "00".
+       *> File status code for the CUSTOMER-FILE read.
+
+       01 WS-EOF-SWITCH         PIC X(01) VALUE "N".
+       88 CUSTOMER-EOF          VALUE "Y".
+       88 CUSTOMER-NOT-EOF      VALUE "N".
+       *> End-of-file switch for the customer listing loop.
+
+       01 WS-RESTART-STATUS     PIC X(02) VALUE "00".
+       *> File status code for the RESTART-FILE.
+
+       01 WS-ABEND-SWITCH       PIC X(01) VALUE "N".
+       88 ABEND-OCCURRED        VALUE "Y".
+       *> Set by ABEND-ROUTINE so MAIN-LOGIC knows to stop early with a
+       *> non-zero RETURN-CODE instead of falling through to a normal
+       *> end-of-run message.
+
+       01 WS-CALL-PARAM         PIC X(10) VALUE SPACES.
+       *> Parameter passed on the CALL in CALL-SUBPROGRAM, sized to
+       *> match SubProgramUsage2's LINKAGE SECTION field.
+
        01 WS-COUNTER            PIC 9(02) VALUE 0.
        *> A 2-digit integer counter initialized to 0.
 
        01 WS-LIMIT              PIC 9(02) VALUE 5.
-       *> The limit for a loop – also a 2-digit integer.
-
-       01 WS-NAME               PIC A(20) VALUE "COBOL Learner".
-       *> An alphanumeric string (A means letters only) of 20 characters.
+       *> The loop limit – defaults to 5 but is overridden below from
+       *> today's control record, the same way any other nightly job's
+       *> cutoff count would be tuned without touching the program.
 
        01 WS-RESULT             PIC 9(04) VALUE 0.
        *> A 4-digit number for storing computed values (if needed).
@@ -43,6 +112,14 @@
        *> The level-88 entries define named conditions (like enum flags).
        *> If WS-FLAG = 'Y', then condition FLAG-YES is true.
 
+       01 WS-CUST-COUNT         PIC 9(06) VALUE 0.
+       *> Customer records shown this run, for the audit-trail entry.
+
+       01 WS-HISTORY-STATUS     PIC X(02) VALUE "00".
+       01 WS-RUN-DATE           PIC 9(08).
+
+       COPY AUDITLNK.
+
        PROCEDURE DIVISION.
        *> This is where the actual code (logic) goes.
        *> Think of it like the `main()` function in C-style languages.
@@ -51,8 +128,24 @@
            DISPLAY "=== COBOL Program Start ===".
            *> Outputs a simple message to the terminal.
 
-           PERFORM SHOW-NAME.
-           *> Executes a separate paragraph (think function or label).
+           PERFORM WRITE-AUDIT-START.
+
+           PERFORM READ-CONTROL-RECORD.
+           *> Picks up today's batch volume (loop limit) if operations
+           *> has dropped a control record for this run.
+
+           PERFORM CHECK-RESTART.
+           *> Resumes WS-COUNTER from the last checkpoint if this is a
+           *> rerun after an abend, instead of starting over at zero.
+
+           PERFORM OPEN-CUSTOMER-FILE.
+           PERFORM UNTIL CUSTOMER-EOF
+               PERFORM SHOW-NAME
+               PERFORM READ-CUSTOMER-FILE
+           END-PERFORM.
+           PERFORM CLOSE-CUSTOMER-FILE.
+           *> Customer listing: every record on the customer master is
+           *> shown, not just the one hardcoded WS-NAME greeting.
 
            PERFORM LOOP-UNTIL-LIMIT.
            *> Loops until WS-COUNTER >= WS-LIMIT.
@@ -61,17 +154,98 @@
            *> Demonstrates a simple conditional logic.
 
            PERFORM CALL-SUBPROGRAM.
-           *> Executes a flag check using the 88-level condition.
+           *> Executes a flag check using the 88-level condition, plus
+           *> a real subprogram CALL guarded by error handling.
+
+           IF ABEND-OCCURRED
+               PERFORM WRITE-AUDIT-END
+               GO TO END-OF-PROGRAM
+           END-IF.
+
+           PERFORM CLEAR-RESTART-FILE.
+           *> Reached this point without an abend - any RESTFILE left
+           *> over from an earlier run's ABEND-ROUTINE no longer applies
+           *> and must not resume a future unrelated run.
 
            DISPLAY "=== Program End ===".
            *> Another message to show end of the program.
 
+           PERFORM WRITE-RUN-HISTORY.
+           *> Logs this run's customer count to SAMPHIST for
+           *> ReconcileRuns to compare against the previous run.
+
+           MOVE 0 TO RETURN-CODE.
+           *> Clean completion - RETURN-CODE 12 is reserved for the
+           *> abend path set in ABEND-ROUTINE above.
+
+           PERFORM WRITE-AUDIT-END.
+
+       END-OF-PROGRAM.
            STOP RUN.
-           *> Terminates the program cleanly.
+           *> Terminates the program cleanly, whether that's a normal
+           *> finish or the early exit taken after an abend.
+
+       READ-CONTROL-RECORD.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       DISPLAY "No control record - using default limit"
+               END-READ
+               IF WS-CONTROL-STATUS = "00"
+                   MOVE CTL-LIMIT TO WS-LIMIT
+               END-IF
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "Control file not found - using default limit"
+           END-IF.
+           *> When CTLFILE is missing or empty, WS-LIMIT just keeps its
+           *> VALUE 5 default above.
+
+       CHECK-RESTART.
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-COUNTER TO WS-COUNTER
+                       DISPLAY "Resuming from checkpoint, counter = "
+                           WS-COUNTER
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+           *> No restart file means no prior abend - start at zero as
+           *> WS-COUNTER's VALUE clause already has it.
+
+       OPEN-CUSTOMER-FILE.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUSTOMER-STATUS NOT = "00"
+               DISPLAY "Customer master not available - status "
+                   WS-CUSTOMER-STATUS
+               SET CUSTOMER-EOF TO TRUE
+           ELSE
+               PERFORM READ-CUSTOMER-FILE
+           END-IF.
+
+       READ-CUSTOMER-FILE.
+           READ CUSTOMER-FILE
+               AT END
+                   SET CUSTOMER-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       CLOSE-CUSTOMER-FILE.
+           IF WS-CUSTOMER-STATUS = "00" OR WS-CUSTOMER-STATUS = "10"
+               CLOSE CUSTOMER-FILE
+           END-IF.
 
        SHOW-NAME.
-           DISPLAY "Hello, " WS-NAME.
-           *> Outputs the value of WS-NAME to the screen.
+           DISPLAY "Hello, " CUST-NAME " (ID " CUST-ID
+               ", category " CUST-CAT ")".
+           *> Outputs one customer master record to the screen.
+           ADD 1 TO WS-CUST-COUNT.
 
        LOOP-UNTIL-LIMIT.
            PERFORM UNTIL WS-COUNTER >= WS-LIMIT
@@ -100,5 +274,60 @@
            *> Demonstrates use of a condition name (level 88).
            *> More readable than checking WS-FLAG directly.
 
-       UNRECHEABLE-SUBPROGRAM.
-           DISPLAY "This should not appear".
+           MOVE WS-FLAG TO WS-CALL-PARAM.
+           CALL "SubProgramUsage2" USING WS-CALL-PARAM
+               ON EXCEPTION
+                   DISPLAY "CALL to SubProgramUsage2 failed"
+                   PERFORM ABEND-ROUTINE
+           END-CALL.
+
+           IF WS-CUSTOMER-STATUS NOT = "00" AND
+              WS-CUSTOMER-STATUS NOT = "10"
+               DISPLAY "Customer master ended in error - status "
+                   WS-CUSTOMER-STATUS
+               PERFORM ABEND-ROUTINE
+           END-IF.
+
+       ABEND-ROUTINE.
+           SET ABEND-OCCURRED TO TRUE.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE WS-COUNTER TO CKPT-COUNTER.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE RESTART-FILE.
+           DISPLAY "Checkpoint written - last counter processed "
+               WS-COUNTER.
+           MOVE 12 TO RETURN-CODE.
+           *> This paragraph used to be UNRECHEABLE-SUBPROGRAM, dead
+           *> code after STOP RUN. It is now the abend handler: any
+           *> file-status or CALL failure from CALL-SUBPROGRAM lands
+           *> here, saves a checkpoint, and lets CHECK-RESTART pick up
+           *> where this run left off.
+
+       CLEAR-RESTART-FILE.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+
+       WRITE-RUN-HISTORY.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND HISTORY-FILE.
+           IF WS-HISTORY-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+           MOVE WS-RUN-DATE TO HIST-RUN-DATE.
+           MOVE WS-CUST-COUNT TO HIST-CUST-COUNT.
+           WRITE HISTORY-RECORD.
+           CLOSE HISTORY-FILE.
+
+       WRITE-AUDIT-START.
+           MOVE "SampleProgram" TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-START TO TRUE.
+           MOVE 0 TO AUDIT-RECORD-COUNT.
+           MOVE 0 TO AUDIT-RETURN-CODE.
+           CALL "AuditLogger" USING AUDIT-CALL-AREA.
+
+       WRITE-AUDIT-END.
+           MOVE "SampleProgram" TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-END TO TRUE.
+           MOVE WS-CUST-COUNT TO AUDIT-RECORD-COUNT.
+           MOVE RETURN-CODE TO AUDIT-RETURN-CODE.
+           CALL "AuditLogger" USING AUDIT-CALL-AREA.
