@@ -5,12 +5,46 @@
        WORKING-STORAGE SECTION.
        01 FIRST-NAME PIC X(20) VALUE "John".
        01 LAST-NAME PIC X(20) VALUE "Smith".
-       01 FULL-NAME PIC X(20).
+       01 MIDDLE-NAME PIC X(20).
+       01 NAME-SUFFIX PIC X(10).
+       01 FULL-NAME PIC X(40).
        01 STRING-POINTER PIC 99 VALUE 5.
        01 STR-COUNT PIC 99.
 
+       01 WS-NAME-TOKENS.
+           05 WS-NAME-TOKEN OCCURS 5 TIMES PIC X(20).
+       01 WS-TOKEN-COUNT PIC 9(02) VALUE 0.
+       01 WS-TOKEN-INDEX PIC 9(02).
+       01 WS-SUFFIX-INDEX PIC 9(02).
+       01 WS-SUFFIX-SWITCH PIC X(01) VALUE "N".
+       88 LAST-TOKEN-IS-SUFFIX VALUE "Y".
+       *> UNSTRING splits a full name into this table one token at a
+       *> time so a middle name or suffix gets its own slot instead of
+       *> being dropped or merged into LAST-NAME.
+
+       01 WS-SUFFIX-LIST.
+           05 PIC X(10) VALUE "JR".
+           05 PIC X(10) VALUE "SR".
+           05 PIC X(10) VALUE "II".
+           05 PIC X(10) VALUE "III".
+       01 WS-SUFFIX-TABLE REDEFINES WS-SUFFIX-LIST.
+           05 WS-SUFFIX-ENTRY OCCURS 4 TIMES PIC X(10).
+       *> Recognized name suffixes - the last token only goes into
+       *> NAME-SUFFIX when it matches one of these.
+
+       01 WS-DBCS-FIRST-NAME PIC N(20) USAGE NATIONAL.
+       01 WS-DBCS-LAST-NAME  PIC N(20) USAGE NATIONAL.
+       01 WS-DBCS-FULL-NAME  PIC N(41) USAGE NATIONAL.
+       *> Unicode/DBCS names (e.g. double-byte Japanese characters)
+       *> don't fit a PIC X field one-for-one - NATIONAL usage stores
+       *> and concatenates them natively instead of corrupting
+       *> multi-byte characters under X-type truncation.
+
+       COPY AUDITLNK.
+
        PROCEDURE DIVISION.
            DISPLAY "Starting main program".
+           PERFORM WRITE-AUDIT-START.
            *> copy
            MOVE FIRST-NAME TO FULL-NAME.
            DISPLAY FULL-NAME.
@@ -27,11 +61,14 @@
                INTO FULL-NAME
                WITH POINTER STRING-POINTER.
            DISPLAY FULL-NAME.
-           *> splitting
-           MOVE "Smith John" TO FULL-NAME.
-           UNSTRING FULL-NAME DELIMITED BY " "
-               INTO FIRST-NAME, LAST-NAME.
-           DISPLAY FIRST-NAME LAST-NAME.
+           *> splitting - table driven so a middle name or suffix
+           *> gets captured instead of being dropped or merged
+           MOVE "Smith John Jr" TO FULL-NAME.
+           PERFORM SPLIT-FULL-NAME.
+           DISPLAY "First: " FIRST-NAME.
+           DISPLAY "Middle: " MIDDLE-NAME.
+           DISPLAY "Last: " LAST-NAME.
+           DISPLAY "Suffix: " NAME-SUFFIX.
            *> find if string contains substring
            INSPECT FULL-NAME TALLYING STR-COUNT FOR ALL "John".
            IF STR-COUNT > 0 THEN
@@ -45,5 +82,93 @@
            *> size of string
            COMPUTE STR-COUNT = FUNCTION LENGTH(FULL-NAME).
            DISPLAY "Size of string " STR-COUNT.
+           *> DBCS/Unicode name support - built and concatenated in
+           *> NATIONAL usage so double-byte characters survive intact
+           PERFORM BUILD-DBCS-FULL-NAME.
+           DISPLAY "DBCS full name: " WS-DBCS-FULL-NAME.
            DISPLAY "Ending main program".
+           MOVE 0 TO RETURN-CODE.
+           PERFORM WRITE-AUDIT-END.
            STOP RUN.
+
+       SPLIT-FULL-NAME.
+           MOVE SPACES TO WS-NAME-TOKENS.
+           MOVE 0 TO WS-TOKEN-COUNT.
+           MOVE SPACES TO FIRST-NAME MIDDLE-NAME LAST-NAME NAME-SUFFIX.
+           UNSTRING FULL-NAME DELIMITED BY SPACE
+               INTO WS-NAME-TOKEN(1) WS-NAME-TOKEN(2) WS-NAME-TOKEN(3)
+                    WS-NAME-TOKEN(4) WS-NAME-TOKEN(5).
+           PERFORM COUNT-NAME-TOKENS
+               VARYING WS-TOKEN-INDEX FROM 1 BY 1
+               UNTIL WS-TOKEN-INDEX > 5
+                  OR WS-NAME-TOKEN(WS-TOKEN-INDEX) = SPACES.
+           MOVE WS-NAME-TOKEN(1) TO FIRST-NAME.
+           EVALUATE TRUE
+               WHEN WS-TOKEN-COUNT <= 1
+                   CONTINUE
+               WHEN WS-TOKEN-COUNT = 2
+                   MOVE WS-NAME-TOKEN(2) TO LAST-NAME
+               WHEN OTHER
+                   PERFORM CHECK-LAST-TOKEN-SUFFIX
+                   IF LAST-TOKEN-IS-SUFFIX
+                       MOVE WS-NAME-TOKEN(WS-TOKEN-COUNT)
+                           TO NAME-SUFFIX
+                       MOVE WS-NAME-TOKEN(WS-TOKEN-COUNT - 1)
+                           TO LAST-NAME
+                       PERFORM APPEND-MIDDLE-TOKEN
+                           VARYING WS-TOKEN-INDEX FROM 2 BY 1
+                           UNTIL WS-TOKEN-INDEX > WS-TOKEN-COUNT - 2
+                   ELSE
+                       MOVE WS-NAME-TOKEN(WS-TOKEN-COUNT) TO LAST-NAME
+                       PERFORM APPEND-MIDDLE-TOKEN
+                           VARYING WS-TOKEN-INDEX FROM 2 BY 1
+                           UNTIL WS-TOKEN-INDEX > WS-TOKEN-COUNT - 1
+                   END-IF
+           END-EVALUATE.
+
+       COUNT-NAME-TOKENS.
+           MOVE WS-TOKEN-INDEX TO WS-TOKEN-COUNT.
+
+       CHECK-LAST-TOKEN-SUFFIX.
+           MOVE "N" TO WS-SUFFIX-SWITCH.
+           PERFORM CHECK-ONE-SUFFIX-ENTRY
+               VARYING WS-SUFFIX-INDEX FROM 1 BY 1
+               UNTIL WS-SUFFIX-INDEX > 4 OR LAST-TOKEN-IS-SUFFIX.
+
+       CHECK-ONE-SUFFIX-ENTRY.
+           IF FUNCTION UPPER-CASE(WS-NAME-TOKEN(WS-TOKEN-COUNT)) =
+               WS-SUFFIX-ENTRY(WS-SUFFIX-INDEX)
+               MOVE "Y" TO WS-SUFFIX-SWITCH
+           END-IF.
+
+       APPEND-MIDDLE-TOKEN.
+           IF MIDDLE-NAME = SPACES
+               MOVE WS-NAME-TOKEN(WS-TOKEN-INDEX) TO MIDDLE-NAME
+           ELSE
+               STRING MIDDLE-NAME DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   WS-NAME-TOKEN(WS-TOKEN-INDEX) DELIMITED BY SPACE
+                   INTO MIDDLE-NAME
+           END-IF.
+
+       BUILD-DBCS-FULL-NAME.
+           MOVE N"Taro" TO WS-DBCS-FIRST-NAME.
+           MOVE N"Yamada" TO WS-DBCS-LAST-NAME.
+           STRING WS-DBCS-FIRST-NAME DELIMITED BY SPACE
+               N" " DELIMITED BY SIZE
+               WS-DBCS-LAST-NAME DELIMITED BY SPACE
+               INTO WS-DBCS-FULL-NAME.
+
+       WRITE-AUDIT-START.
+           MOVE "Strings" TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-START TO TRUE.
+           MOVE 0 TO AUDIT-RECORD-COUNT.
+           MOVE 0 TO AUDIT-RETURN-CODE.
+           CALL "AuditLogger" USING AUDIT-CALL-AREA.
+
+       WRITE-AUDIT-END.
+           MOVE "Strings" TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-END TO TRUE.
+           MOVE 0 TO AUDIT-RECORD-COUNT.
+           MOVE RETURN-CODE TO AUDIT-RETURN-CODE.
+           CALL "AuditLogger" USING AUDIT-CALL-AREA.
