@@ -1,15 +1,120 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Casting.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAST-INPUT ASSIGN TO "CASTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAST-STATUS.
+           *> Batch of text values to cast to numeric, one per line -
+           *> what used to be the single hardcoded "4321" literal.
+
+           SELECT REJECT-FILE ASSIGN TO "CASTREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+           *> Records that fail the IS NUMERIC check land here instead
+           *> of just vanishing behind a console DISPLAY.
+
+           SELECT ROUND-CONTROL-FILE ASSIGN TO "CASTRND"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROUND-CTL-STATUS.
+           *> Per-run rounding mode for the decimal division below -
+           *> tuned by operations the same way WS-LIMIT is tuned in
+           *> SampleProgram, without anyone touching the program.
+
+           SELECT ROUND-AUDIT-FILE ASSIGN TO "CASTRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROUND-LOG-STATUS.
+           *> One line logged whenever a ROUNDED result differs from
+           *> the unrounded value, so a penny difference can be traced
+           *> back to which mode produced it.
+
+           SELECT CURRENCY-CONTROL-FILE ASSIGN TO "CASTCUR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CURR-CTL-STATUS.
+           *> Which currency this run's decimal division is quoted in -
+           *> JPY has no minor unit, so its result is rounded down to a
+           *> whole yen after the usual ROUNDED division.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CAST-INPUT.
+       01  CAST-IN-RECORD.
+           05 CAST-IN-TEXT       PIC X(04).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 REJ-TEXT           PIC X(04).
+           05 REJ-REASON-CODE    PIC X(04).
+           05 REJ-REASON-TEXT    PIC X(30).
+
+       FD  ROUND-CONTROL-FILE.
+       01  ROUND-CTL-RECORD.
+           05 CTL-ROUND-MODE     PIC X(01).
+           *> "N" = nearest (the default), "T" = truncate,
+           *> "E" = nearest-even.
+
+       FD  ROUND-AUDIT-FILE.
+       01  ROUND-AUDIT-RECORD    PIC X(80).
+
+       FD  CURRENCY-CONTROL-FILE.
+       01  CURR-CTL-RECORD.
+           05 CTL-CURRENCY-CODE  PIC X(03).
+
        WORKING-STORAGE SECTION.
        01 WS-NUMBER        PIC 9(4) VALUE 1234.
        01 WS-TEXT-NUM      PIC X(4).
        01 WS-FMT-DISPLAY   PIC $ZZZ9.
        01 WS-DECIMAL-NUMBER PIC 9(4)V99.
+       01 WS-UNROUNDED-NUMBER PIC 9(4)V99.
+       *> The same division computed without ROUNDED, so the two can
+       *> be compared for the audit trail.
+
+       01 WS-CAST-STATUS    PIC X(02) VALUE "00".
+       01 WS-REJECT-STATUS  PIC X(02) VALUE "00".
+       01 WS-ROUND-CTL-STATUS PIC X(02) VALUE "00".
+       01 WS-ROUND-LOG-STATUS PIC X(02) VALUE "00".
+
+       01 WS-CAST-EOF-SWITCH PIC X(01) VALUE "N".
+       88 CAST-EOF           VALUE "Y".
+       88 CAST-NOT-EOF       VALUE "N".
+
+       01 WS-REJECT-COUNT   PIC 9(04) VALUE 0.
+       01 WS-ACCEPT-COUNT   PIC 9(04) VALUE 0.
+
+       01 WS-ROUND-MODE     PIC X(01) VALUE "N".
+       88 ROUND-NEAREST      VALUE "N".
+       88 ROUND-TRUNCATE     VALUE "T".
+       88 ROUND-NEAREST-EVEN VALUE "E".
+
+       01 WS-AUDIT-LINE     PIC X(80).
+
+       01 WS-CURR-CTL-STATUS PIC X(02) VALUE "00".
+       01 WS-CURRENCY-CODE  PIC X(03) VALUE "USD".
+       88 CURRENCY-USD       VALUE "USD".
+       88 CURRENCY-EUR       VALUE "EUR".
+       88 CURRENCY-JPY       VALUE "JPY".
+       *> JPY has no minor unit - its result gets truncated to a whole
+       *> yen after rounding; USD and EUR both keep two decimal places.
+
+       01 WS-CURRENCY-SYMBOL PIC X(03).
+       01 WS-AMOUNT-EDIT     PIC ZZZ9.99.
+       01 WS-AMOUNT-EDIT-JPY PIC ZZZ9.
+       01 WS-CURRENCY-LINE   PIC X(30).
+       *> WS-FMT-DISPLAY's $ZZZ9 edit is fixed to a dollar sign - this
+       *> picks the right symbol for whatever WS-CURRENCY-CODE the
+       *> control record selected before the amount is displayed.
+       *> JPY also gets its own edit picture with no decimal point -
+       *> its amount was already truncated to a whole yen back in
+       *> DIVIDE-WITH-ROUNDING, so the display shouldn't put the
+       *> ".00" back on.
+
+       COPY AUDITLNK.
 
        PROCEDURE DIVISION.
            DISPLAY "Starting main program".
+           PERFORM WRITE-AUDIT-START.
            *> casting number to text
            MOVE WS-NUMBER TO WS-TEXT-NUM.
            DISPLAY "Text num: " WS-TEXT-NUM.
@@ -17,18 +122,177 @@
            MOVE 9 TO WS-NUMBER.
            MOVE WS-NUMBER TO WS-FMT-DISPLAY.
            DISPLAY "Text num: " WS-FMT-DISPLAY.
-           *> casting text to number
-           MOVE "4321" TO WS-TEXT-NUM.
-           IF WS-TEXT-NUM IS NUMERIC THEN
-               MOVE WS-TEXT-NUM TO WS-NUMBER
-               DISPLAY WS-NUMBER
-           ELSE
-               DISPLAY "Not valid number"
-           END-IF.
+           *> casting text to number, validating a whole batch instead
+           *> of one hardcoded literal
+           PERFORM CAST-TEXT-BATCH.
            *> casting number to number with decimals
+           PERFORM READ-ROUND-MODE.
+           PERFORM READ-CURRENCY-CODE.
            MOVE WS-NUMBER TO WS-DECIMAL-NUMBER.
            DISPLAY WS-DECIMAL-NUMBER.
-           COMPUTE WS-DECIMAL-NUMBER = WS-DECIMAL-NUMBER / 2.
+           PERFORM DIVIDE-WITH-ROUNDING.
            DISPLAY WS-DECIMAL-NUMBER.
+           PERFORM DISPLAY-CURRENCY-AMOUNT.
            DISPLAY "Ending main program".
+           PERFORM SET-RUN-SEVERITY.
+           PERFORM WRITE-AUDIT-END.
            STOP RUN.
+
+       SET-RUN-SEVERITY.
+           IF WS-CAST-STATUS NOT = "00" AND WS-CAST-STATUS NOT = "10"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           *> 0 clean, 4 completed with rejects logged, 8 a required
+           *> input wasn't available this run.
+
+       READ-ROUND-MODE.
+           OPEN INPUT ROUND-CONTROL-FILE.
+           IF WS-ROUND-CTL-STATUS = "00"
+               READ ROUND-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-ROUND-MODE TO WS-ROUND-MODE
+               END-READ
+               CLOSE ROUND-CONTROL-FILE
+           END-IF.
+           *> No control record means no override - WS-ROUND-MODE
+           *> keeps its VALUE "N" (nearest) default.
+
+       READ-CURRENCY-CODE.
+           OPEN INPUT CURRENCY-CONTROL-FILE.
+           IF WS-CURR-CTL-STATUS = "00"
+               READ CURRENCY-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-CURRENCY-CODE TO WS-CURRENCY-CODE
+               END-READ
+               CLOSE CURRENCY-CONTROL-FILE
+           END-IF.
+           *> No control record means no override - WS-CURRENCY-CODE
+           *> keeps its VALUE "USD" default.
+
+       DIVIDE-WITH-ROUNDING.
+           COMPUTE WS-UNROUNDED-NUMBER = WS-DECIMAL-NUMBER / 2.
+           EVALUATE TRUE
+               WHEN ROUND-TRUNCATE
+                   COMPUTE WS-DECIMAL-NUMBER ROUNDED MODE IS TRUNCATION
+                       = WS-DECIMAL-NUMBER / 2
+               WHEN ROUND-NEAREST-EVEN
+                   COMPUTE WS-DECIMAL-NUMBER
+                       ROUNDED MODE IS NEAREST-EVEN
+                       = WS-DECIMAL-NUMBER / 2
+               WHEN OTHER
+                   COMPUTE WS-DECIMAL-NUMBER
+                       ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                       = WS-DECIMAL-NUMBER / 2
+           END-EVALUATE.
+           IF CURRENCY-JPY
+               COMPUTE WS-DECIMAL-NUMBER =
+                   FUNCTION INTEGER-PART(WS-DECIMAL-NUMBER)
+           END-IF.
+           IF WS-DECIMAL-NUMBER NOT = WS-UNROUNDED-NUMBER
+               PERFORM LOG-ROUNDING-DIFFERENCE
+           END-IF.
+
+       SELECT-CURRENCY-SYMBOL.
+           EVALUATE TRUE
+               WHEN CURRENCY-EUR
+                   MOVE "EUR" TO WS-CURRENCY-SYMBOL
+               WHEN CURRENCY-JPY
+                   MOVE "JPY" TO WS-CURRENCY-SYMBOL
+               WHEN OTHER
+                   MOVE "$  " TO WS-CURRENCY-SYMBOL
+           END-EVALUATE.
+
+       DISPLAY-CURRENCY-AMOUNT.
+           PERFORM SELECT-CURRENCY-SYMBOL.
+           IF CURRENCY-JPY
+               MOVE WS-DECIMAL-NUMBER TO WS-AMOUNT-EDIT-JPY
+               STRING WS-CURRENCY-SYMBOL " " WS-AMOUNT-EDIT-JPY
+                   DELIMITED BY SIZE INTO WS-CURRENCY-LINE
+           ELSE
+               MOVE WS-DECIMAL-NUMBER TO WS-AMOUNT-EDIT
+               STRING WS-CURRENCY-SYMBOL " " WS-AMOUNT-EDIT
+                   DELIMITED BY SIZE INTO WS-CURRENCY-LINE
+           END-IF.
+           DISPLAY "Amount: " WS-CURRENCY-LINE.
+
+       LOG-ROUNDING-DIFFERENCE.
+           OPEN EXTEND ROUND-AUDIT-FILE.
+           IF WS-ROUND-LOG-STATUS NOT = "00"
+               OPEN OUTPUT ROUND-AUDIT-FILE
+           END-IF.
+           STRING "Currency " WS-CURRENCY-CODE
+               " mode " WS-ROUND-MODE
+               " unrounded " WS-UNROUNDED-NUMBER
+               " rounded " WS-DECIMAL-NUMBER
+               DELIMITED BY SIZE INTO WS-AUDIT-LINE.
+           WRITE ROUND-AUDIT-RECORD FROM WS-AUDIT-LINE.
+           CLOSE ROUND-AUDIT-FILE.
+
+       CAST-TEXT-BATCH.
+           OPEN INPUT CAST-INPUT.
+           IF WS-CAST-STATUS NOT = "00"
+               DISPLAY "Cast input not available - status "
+                   WS-CAST-STATUS
+               SET CAST-EOF TO TRUE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+               PERFORM READ-CAST-INPUT
+               PERFORM UNTIL CAST-EOF
+                   PERFORM VALIDATE-AND-CAST
+                   PERFORM READ-CAST-INPUT
+               END-PERFORM
+               CLOSE REJECT-FILE
+           END-IF.
+           IF WS-CAST-STATUS = "00" OR WS-CAST-STATUS = "10"
+               CLOSE CAST-INPUT
+           END-IF.
+           DISPLAY "Cast accepted: " WS-ACCEPT-COUNT
+               " rejected: " WS-REJECT-COUNT.
+
+       READ-CAST-INPUT.
+           READ CAST-INPUT
+               AT END
+                   SET CAST-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       VALIDATE-AND-CAST.
+           MOVE CAST-IN-TEXT TO WS-TEXT-NUM.
+           IF WS-TEXT-NUM IS NUMERIC THEN
+               MOVE WS-TEXT-NUM TO WS-NUMBER
+               DISPLAY WS-NUMBER
+               ADD 1 TO WS-ACCEPT-COUNT
+           ELSE
+               DISPLAY "Not valid number"
+               MOVE CAST-IN-TEXT TO REJ-TEXT
+               MOVE "E001" TO REJ-REASON-CODE
+               MOVE "NOT NUMERIC" TO REJ-REASON-TEXT
+               WRITE REJECT-RECORD
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+
+       WRITE-AUDIT-START.
+           MOVE "Casting" TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-START TO TRUE.
+           MOVE 0 TO AUDIT-RECORD-COUNT.
+           MOVE 0 TO AUDIT-RETURN-CODE.
+           CALL "AuditLogger" USING AUDIT-CALL-AREA.
+
+       WRITE-AUDIT-END.
+           MOVE "Casting" TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-END TO TRUE.
+           COMPUTE AUDIT-RECORD-COUNT =
+               WS-ACCEPT-COUNT + WS-REJECT-COUNT.
+           MOVE RETURN-CODE TO AUDIT-RETURN-CODE.
+           CALL "AuditLogger" USING AUDIT-CALL-AREA.
