@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NameStandardization.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-INPUT ASSIGN TO "NAMEIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IN-STATUS.
+           *> Raw customer name records, first/last in separate fields
+           *> the way they come out of our source files today.
+
+           SELECT NAME-OUTPUT ASSIGN TO "NAMEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           *> Standardized "Last, First" full-name field, one per
+           *> input record - built on Strings.cbl's STRING logic.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-INPUT.
+       01  NAME-IN-RECORD.
+           05 IN-FIRST-NAME      PIC X(20).
+           05 IN-LAST-NAME       PIC X(20).
+
+       FD  NAME-OUTPUT.
+       01  NAME-OUT-RECORD.
+           05 OUT-FULL-NAME      PIC X(42).
+
+       WORKING-STORAGE SECTION.
+       01 WS-IN-STATUS           PIC X(02) VALUE "00".
+       01 WS-OUT-STATUS          PIC X(02) VALUE "00".
+
+       01 WS-IN-EOF-SWITCH       PIC X(01) VALUE "N".
+       88 NAME-IN-EOF            VALUE "Y".
+       88 NAME-IN-NOT-EOF        VALUE "N".
+
+       01 WS-RECORD-COUNT        PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "=== Name Standardization Start ===".
+           PERFORM OPEN-FILES.
+           PERFORM UNTIL NAME-IN-EOF
+               PERFORM READ-NAME-INPUT
+               IF NOT NAME-IN-EOF
+                   PERFORM STANDARDIZE-AND-WRITE
+               END-IF
+           END-PERFORM.
+           PERFORM CLOSE-FILES.
+           DISPLAY "Records standardized: " WS-RECORD-COUNT.
+           DISPLAY "=== Name Standardization End ===".
+           IF WS-IN-STATUS NOT = "00" AND WS-IN-STATUS NOT = "10"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT NAME-INPUT.
+           IF WS-IN-STATUS NOT = "00"
+               DISPLAY "Name input not available - status "
+                   WS-IN-STATUS
+               SET NAME-IN-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT NAME-OUTPUT.
+
+       READ-NAME-INPUT.
+           READ NAME-INPUT
+               AT END
+                   SET NAME-IN-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       STANDARDIZE-AND-WRITE.
+           MOVE SPACES TO OUT-FULL-NAME.
+           STRING IN-LAST-NAME DELIMITED BY SPACE
+               ", " DELIMITED BY SIZE
+               IN-FIRST-NAME DELIMITED BY SPACE
+               INTO OUT-FULL-NAME.
+           WRITE NAME-OUT-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+
+       CLOSE-FILES.
+           IF WS-IN-STATUS = "00" OR WS-IN-STATUS = "10"
+               CLOSE NAME-INPUT
+           END-IF.
+           CLOSE NAME-OUTPUT.
