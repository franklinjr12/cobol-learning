@@ -4,10 +4,11 @@
 
        DATA DIVISION.
        LINKAGE SECTION.
-       01 RECV-PARAM     PIC X(10).
+       COPY SUBLINK.
 
-       PROCEDURE DIVISION USING RECV-PARAM.
-           DISPLAY "Subprogram received: " RECV-PARAM
-           MOVE "CBA" TO RECV-PARAM
+       PROCEDURE DIVISION USING SUB-LINKAGE-AREA.
+           DISPLAY "Subprogram received: " SUB-PARAM
+           MOVE "CBA" TO SUB-PARAM
+           SET SUB-SUCCESS TO TRUE
            EXIT PROGRAM.
       * end sub program
