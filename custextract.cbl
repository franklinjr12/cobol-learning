@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerExtract.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           *> Same CUSTMAST/CUSTREC layout as every other customer
+           *> master reader - extracted here into CSV and JSON instead
+           *> of a fixed-width report line, for hand-off to systems
+           *> that don't read COBOL record layouts.
+
+           SELECT CSV-OUT ASSIGN TO "CUSTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT JSON-OUT ASSIGN TO "CUSTJSON"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JSON-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC REPLACING CUST-MASTER-RECORD BY CUSTOMER-RECORD.
+
+       FD  CSV-OUT.
+       01  CSV-LINE                 PIC X(80).
+
+       FD  JSON-OUT.
+       01  JSON-LINE                PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS        PIC X(02) VALUE "00".
+       01 WS-CSV-STATUS             PIC X(02) VALUE "00".
+       01 WS-JSON-STATUS            PIC X(02) VALUE "00".
+
+       01 WS-EOF-SWITCH             PIC X(01) VALUE "N".
+       88 CUSTOMER-EOF              VALUE "Y".
+       88 CUSTOMER-NOT-EOF          VALUE "N".
+
+       01 WS-RECORD-COUNT           PIC 9(06) VALUE 0.
+       01 WS-OUT-LINE               PIC X(120).
+       01 WS-CUST-ID-EDIT           PIC X(10).
+       01 WS-RUN-DATE                PIC 9(08).
+       01 WS-HASH-TOTAL              PIC 9(12) VALUE 0.
+       *> Both streams open with a self-describing header (run date,
+       *> program name) and close with a trailer (record count, hash
+       *> total of CUST-ID) so a receiving system can tell the file
+       *> wasn't cut short or corrupted in transit.
+
+       PROCEDURE DIVISION.
+           DISPLAY "=== Customer Extract Start ===".
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM OPEN-FILES.
+           PERFORM WRITE-EXTRACT-HEADERS.
+           PERFORM READ-CUSTOMER-FILE.
+           PERFORM UNTIL CUSTOMER-EOF
+               PERFORM WRITE-CSV-RECORD
+               PERFORM WRITE-JSON-RECORD
+               ADD 1 TO WS-RECORD-COUNT
+               ADD CUST-ID TO WS-HASH-TOTAL
+               PERFORM READ-CUSTOMER-FILE
+           END-PERFORM.
+           PERFORM WRITE-EXTRACT-TRAILERS.
+           PERFORM CLOSE-FILES.
+           DISPLAY "Customers extracted: " WS-RECORD-COUNT.
+           DISPLAY "=== Customer Extract End ===".
+           IF WS-CUSTOMER-STATUS NOT = "00"
+               AND WS-CUSTOMER-STATUS NOT = "10"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUSTOMER-STATUS NOT = "00"
+               DISPLAY "Customer master not available - status "
+                   WS-CUSTOMER-STATUS
+               SET CUSTOMER-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT CSV-OUT.
+           OPEN OUTPUT JSON-OUT.
+
+       READ-CUSTOMER-FILE.
+           IF CUSTOMER-NOT-EOF
+               READ CUSTOMER-FILE
+                   AT END
+                       SET CUSTOMER-EOF TO TRUE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-IF.
+
+       WRITE-EXTRACT-HEADERS.
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "HDR,runDate=" DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               ",program=CustomerExtract" DELIMITED BY SIZE
+               INTO WS-OUT-LINE.
+           WRITE CSV-LINE FROM WS-OUT-LINE.
+           MOVE "custId,custName,custCat" TO WS-OUT-LINE.
+           WRITE CSV-LINE FROM WS-OUT-LINE.
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "{""hdr"":{""runDate"":""" DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               """,""program"":""CustomerExtract""}}" DELIMITED BY SIZE
+               INTO WS-OUT-LINE.
+           WRITE JSON-LINE FROM WS-OUT-LINE.
+
+       WRITE-EXTRACT-TRAILERS.
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "TRL,count=" DELIMITED BY SIZE
+               WS-RECORD-COUNT DELIMITED BY SIZE
+               ",hashTotal=" DELIMITED BY SIZE
+               WS-HASH-TOTAL DELIMITED BY SIZE
+               INTO WS-OUT-LINE.
+           WRITE CSV-LINE FROM WS-OUT-LINE.
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "{""trl"":{""count"":""" DELIMITED BY SIZE
+               WS-RECORD-COUNT DELIMITED BY SIZE
+               """,""hashTotal"":""" DELIMITED BY SIZE
+               WS-HASH-TOTAL DELIMITED BY SIZE
+               """}}" DELIMITED BY SIZE
+               INTO WS-OUT-LINE.
+           WRITE JSON-LINE FROM WS-OUT-LINE.
+
+       WRITE-CSV-RECORD.
+           MOVE CUST-ID TO WS-CUST-ID-EDIT.
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING WS-CUST-ID-EDIT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CUST-NAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               CUST-CAT DELIMITED BY SIZE
+               INTO WS-OUT-LINE.
+           WRITE CSV-LINE FROM WS-OUT-LINE.
+
+       WRITE-JSON-RECORD.
+           MOVE CUST-ID TO WS-CUST-ID-EDIT.
+           MOVE SPACES TO WS-OUT-LINE.
+           STRING "{""custId"":""" DELIMITED BY SIZE
+               WS-CUST-ID-EDIT DELIMITED BY SIZE
+               """,""custName"":""" DELIMITED BY SIZE
+               CUST-NAME DELIMITED BY SIZE
+               """,""custCat"":""" DELIMITED BY SIZE
+               CUST-CAT DELIMITED BY SIZE
+               """}" DELIMITED BY SIZE
+               INTO WS-OUT-LINE.
+           WRITE JSON-LINE FROM WS-OUT-LINE.
+
+       CLOSE-FILES.
+           IF WS-CUSTOMER-STATUS = "00" OR WS-CUSTOMER-STATUS = "10"
+               CLOSE CUSTOMER-FILE
+           END-IF.
+           CLOSE CSV-OUT.
+           CLOSE JSON-OUT.
