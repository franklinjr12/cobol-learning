@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconcileRuns.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORY-FILE ASSIGN TO "SAMPHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+           *> SampleProgram run history - one line per run, appended by
+           *> WRITE-RUN-HISTORY there.
+
+           SELECT TOLERANCE-FILE ASSIGN TO "RECONTOL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TOLERANCE-STATUS.
+           *> Operator-tunable allowed swing between consecutive runs,
+           *> same "drop a control record, no recompile" pattern as
+           *> SampleProgram's WS-LIMIT.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "RECONEXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           *> Runs whose customer count moved more than the tolerance
+           *> allows from the prior run, for someone to go explain.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05 HIST-RUN-DATE       PIC 9(08).
+           05 HIST-CUST-COUNT     PIC 9(06).
+
+       FD  TOLERANCE-FILE.
+       01  TOLERANCE-RECORD.
+           05 TOL-PERCENT         PIC 9(03).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-LINE         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-HISTORY-STATUS       PIC X(02) VALUE "00".
+       01 WS-TOLERANCE-STATUS     PIC X(02) VALUE "00".
+       01 WS-EXCEPTION-STATUS     PIC X(02) VALUE "00".
+
+       01 WS-HISTORY-EOF-SWITCH   PIC X(01) VALUE "N".
+       88 HISTORY-EOF             VALUE "Y".
+       88 HISTORY-NOT-EOF         VALUE "N".
+
+       01 WS-FIRST-RECORD-SWITCH  PIC X(01) VALUE "Y".
+       88 FIRST-RECORD            VALUE "Y".
+       88 NOT-FIRST-RECORD        VALUE "N".
+
+       01 WS-TOLERANCE-PERCENT    PIC 9(03) VALUE 20.
+       *> Default allowed swing, overridden below from RECONTOL if
+       *> present.
+
+       01 WS-PREV-RUN-DATE        PIC 9(08) VALUE 0.
+       01 WS-PREV-CUST-COUNT      PIC 9(06) VALUE 0.
+       01 WS-ALLOWED-SWING        PIC 9(06).
+       01 WS-ACTUAL-SWING         PIC S9(06).
+       01 WS-RUN-COUNT            PIC 9(04) VALUE 0.
+       01 WS-EXCEPTION-COUNT      PIC 9(04) VALUE 0.
+       01 WS-EXCEPTION-OUT-LINE   PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "=== Run Reconciliation Start ===".
+           PERFORM READ-TOLERANCE.
+           PERFORM OPEN-FILES.
+           PERFORM READ-HISTORY-FILE.
+           PERFORM UNTIL HISTORY-EOF
+               PERFORM COMPARE-TO-PREVIOUS
+               PERFORM READ-HISTORY-FILE
+           END-PERFORM.
+           PERFORM CLOSE-FILES.
+           DISPLAY "Runs compared: " WS-RUN-COUNT
+               " Exceptions: " WS-EXCEPTION-COUNT.
+           DISPLAY "=== Run Reconciliation End ===".
+           IF WS-HISTORY-STATUS NOT = "00"
+               AND WS-HISTORY-STATUS NOT = "10"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-EXCEPTION-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       READ-TOLERANCE.
+           OPEN INPUT TOLERANCE-FILE.
+           IF WS-TOLERANCE-STATUS = "00"
+               READ TOLERANCE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE TOL-PERCENT TO WS-TOLERANCE-PERCENT
+               END-READ
+               CLOSE TOLERANCE-FILE
+           END-IF.
+           *> No RECONTOL means the default 20 percent swing stands.
+
+       OPEN-FILES.
+           OPEN INPUT HISTORY-FILE.
+           IF WS-HISTORY-STATUS NOT = "00"
+               DISPLAY "Run history not available - status "
+                   WS-HISTORY-STATUS
+               SET HISTORY-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+
+       READ-HISTORY-FILE.
+           IF HISTORY-NOT-EOF
+               READ HISTORY-FILE
+                   AT END
+                       SET HISTORY-EOF TO TRUE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-IF.
+
+       COMPARE-TO-PREVIOUS.
+           ADD 1 TO WS-RUN-COUNT.
+           IF NOT FIRST-RECORD
+               COMPUTE WS-ALLOWED-SWING =
+                   WS-PREV-CUST-COUNT * WS-TOLERANCE-PERCENT / 100
+               COMPUTE WS-ACTUAL-SWING =
+                   HIST-CUST-COUNT - WS-PREV-CUST-COUNT
+               IF FUNCTION ABS(WS-ACTUAL-SWING) > WS-ALLOWED-SWING
+                   PERFORM LOG-EXCEPTION
+               END-IF
+           END-IF.
+           MOVE "N" TO WS-FIRST-RECORD-SWITCH.
+           MOVE HIST-RUN-DATE TO WS-PREV-RUN-DATE.
+           MOVE HIST-CUST-COUNT TO WS-PREV-CUST-COUNT.
+
+       LOG-EXCEPTION.
+           MOVE SPACES TO WS-EXCEPTION-OUT-LINE.
+           STRING "Run " HIST-RUN-DATE
+               " count " HIST-CUST-COUNT
+               " prior run " WS-PREV-RUN-DATE
+               " count " WS-PREV-CUST-COUNT
+               " outside tolerance"
+               DELIMITED BY SIZE INTO WS-EXCEPTION-OUT-LINE.
+           WRITE EXCEPTION-LINE FROM WS-EXCEPTION-OUT-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       CLOSE-FILES.
+           IF WS-HISTORY-STATUS = "00" OR WS-HISTORY-STATUS = "10"
+               CLOSE HISTORY-FILE
+           END-IF.
+           CLOSE EXCEPTION-FILE.
