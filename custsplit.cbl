@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerSplit.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTOMER-STATUS.
+           *> Same customer master STRUCTLIKE maps onto, read in key
+           *> order and fanned out to one of three output streams by
+           *> which CUST-ID (FIRSTATTR) range it falls in - so a
+           *> downstream batch can run the streams in parallel instead
+           *> of one program working the whole file.
+
+           SELECT RANGE-CONTROL-FILE ASSIGN TO "CUSTSPLC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RANGE-STATUS.
+           *> Up to three low/high CUST-ID boundary records, same
+           *> "drop a control record, no recompile" pattern as
+           *> Casting's rounding mode and ReconcileRuns' tolerance -
+           *> missing or short records leave the unwritten bands at
+           *> their evenly-split defaults.
+
+           SELECT SPLIT-FILE-1 ASSIGN TO "CUSTSPL1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SPLIT1-STATUS.
+           SELECT SPLIT-FILE-2 ASSIGN TO "CUSTSPL2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SPLIT2-STATUS.
+           SELECT SPLIT-FILE-3 ASSIGN TO "CUSTSPL3"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SPLIT3-STATUS.
+           *> One output stream per key range.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY CUSTREC.
+
+       FD  RANGE-CONTROL-FILE.
+       01  RANGE-CTL-RECORD.
+           05 CTL-RANGE-LOW      PIC 9(10).
+           05 CTL-RANGE-HIGH     PIC 9(10).
+
+       FD  SPLIT-FILE-1.
+           COPY CUSTREC REPLACING CUST-MASTER-RECORD BY SPLIT1-RECORD
+               CUST-ID BY SPL1-ID
+               CUST-NAME BY SPL1-NAME
+               CUST-CAT BY SPL1-CAT
+               CUST-TRAN-DATE BY SPL1-TRAN-DATE.
+       01  SPLIT1-HDR-RECORD.
+           05 HDR1-TAG           PIC X(03).
+           05 HDR1-RUN-DATE      PIC 9(08).
+       01  SPLIT1-TRL-RECORD.
+           05 TRL1-TAG           PIC X(03).
+           05 TRL1-COUNT         PIC 9(06).
+           05 TRL1-HASH-TOTAL    PIC 9(12).
+
+       FD  SPLIT-FILE-2.
+           COPY CUSTREC REPLACING CUST-MASTER-RECORD BY SPLIT2-RECORD
+               CUST-ID BY SPL2-ID
+               CUST-NAME BY SPL2-NAME
+               CUST-CAT BY SPL2-CAT
+               CUST-TRAN-DATE BY SPL2-TRAN-DATE.
+       01  SPLIT2-HDR-RECORD.
+           05 HDR2-TAG           PIC X(03).
+           05 HDR2-RUN-DATE      PIC 9(08).
+       01  SPLIT2-TRL-RECORD.
+           05 TRL2-TAG           PIC X(03).
+           05 TRL2-COUNT         PIC 9(06).
+           05 TRL2-HASH-TOTAL    PIC 9(12).
+
+       FD  SPLIT-FILE-3.
+           COPY CUSTREC REPLACING CUST-MASTER-RECORD BY SPLIT3-RECORD
+               CUST-ID BY SPL3-ID
+               CUST-NAME BY SPL3-NAME
+               CUST-CAT BY SPL3-CAT
+               CUST-TRAN-DATE BY SPL3-TRAN-DATE.
+       01  SPLIT3-HDR-RECORD.
+           05 HDR3-TAG           PIC X(03).
+           05 HDR3-RUN-DATE      PIC 9(08).
+       01  SPLIT3-TRL-RECORD.
+           05 TRL3-TAG           PIC X(03).
+           05 TRL3-COUNT         PIC 9(06).
+           05 TRL3-HASH-TOTAL    PIC 9(12).
+       *> Each split stream is bracketed with an "HDR" record (run
+       *> date) and a "TRL" record (record count + hash total of
+       *> CUST-ID) so a downstream parallel batch step can confirm
+       *> nothing was lost or duplicated in the split.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-STATUS     PIC X(02) VALUE "00".
+       01 WS-RANGE-STATUS        PIC X(02) VALUE "00".
+       01 WS-SPLIT1-STATUS       PIC X(02) VALUE "00".
+       01 WS-SPLIT2-STATUS       PIC X(02) VALUE "00".
+       01 WS-SPLIT3-STATUS       PIC X(02) VALUE "00".
+
+       01 WS-EOF-SWITCH          PIC X(01) VALUE "N".
+       88 CUSTOMER-EOF               VALUE "Y".
+       88 CUSTOMER-NOT-EOF           VALUE "N".
+
+       01 WS-RANGE-TABLE.
+           05 WS-RANGE-ENTRY OCCURS 3 TIMES.
+               10 WS-RANGE-LOW   PIC 9(10).
+               10 WS-RANGE-HIGH  PIC 9(10).
+       01 WS-RANGE-INDEX         PIC 9(01).
+       01 WS-MATCHED-INDEX       PIC 9(01) VALUE 0.
+       *> Evenly split the full 10-digit CUST-ID domain into three
+       *> bands by default - CUSTSPLC overrides any or all of them.
+
+       01 WS-SPLIT1-COUNT        PIC 9(06) VALUE 0.
+       01 WS-SPLIT2-COUNT        PIC 9(06) VALUE 0.
+       01 WS-SPLIT3-COUNT        PIC 9(06) VALUE 0.
+       01 WS-UNMATCHED-COUNT     PIC 9(06) VALUE 0.
+
+       01 WS-RUN-DATE            PIC 9(08).
+       01 WS-HASH-TOTAL-1        PIC 9(12) VALUE 0.
+       01 WS-HASH-TOTAL-2        PIC 9(12) VALUE 0.
+       01 WS-HASH-TOTAL-3        PIC 9(12) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "=== Customer Split Start ===".
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM READ-RANGE-CONTROL.
+           PERFORM OPEN-FILES.
+           PERFORM WRITE-SPLIT-HEADERS.
+           PERFORM READ-CUSTOMER-FILE.
+           PERFORM UNTIL CUSTOMER-EOF
+               PERFORM DETERMINE-SPLIT-FILE
+               PERFORM WRITE-SPLIT-RECORD
+               PERFORM READ-CUSTOMER-FILE
+           END-PERFORM.
+           PERFORM WRITE-SPLIT-TRAILERS.
+           PERFORM CLOSE-FILES.
+           DISPLAY "Split 1: " WS-SPLIT1-COUNT
+               " Split 2: " WS-SPLIT2-COUNT
+               " Split 3: " WS-SPLIT3-COUNT
+               " Unmatched: " WS-UNMATCHED-COUNT.
+           DISPLAY "=== Customer Split End ===".
+           IF WS-CUSTOMER-STATUS NOT = "00"
+               AND WS-CUSTOMER-STATUS NOT = "10"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-UNMATCHED-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       READ-RANGE-CONTROL.
+           PERFORM SET-DEFAULT-RANGES.
+           OPEN INPUT RANGE-CONTROL-FILE.
+           IF WS-RANGE-STATUS = "00"
+               PERFORM READ-ONE-RANGE
+                   VARYING WS-RANGE-INDEX FROM 1 BY 1
+                   UNTIL WS-RANGE-INDEX > 3
+               CLOSE RANGE-CONTROL-FILE
+           END-IF.
+
+       SET-DEFAULT-RANGES.
+           MOVE 0000000001 TO WS-RANGE-LOW(1).
+           MOVE 3333333333 TO WS-RANGE-HIGH(1).
+           MOVE 3333333334 TO WS-RANGE-LOW(2).
+           MOVE 6666666666 TO WS-RANGE-HIGH(2).
+           MOVE 6666666667 TO WS-RANGE-LOW(3).
+           MOVE 9999999999 TO WS-RANGE-HIGH(3).
+
+       READ-ONE-RANGE.
+           READ RANGE-CONTROL-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CTL-RANGE-LOW TO WS-RANGE-LOW(WS-RANGE-INDEX)
+                   MOVE CTL-RANGE-HIGH TO WS-RANGE-HIGH(WS-RANGE-INDEX)
+           END-READ.
+
+       OPEN-FILES.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUSTOMER-STATUS NOT = "00"
+               DISPLAY "Customer master not available - status "
+                   WS-CUSTOMER-STATUS
+               SET CUSTOMER-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT SPLIT-FILE-1.
+           OPEN OUTPUT SPLIT-FILE-2.
+           OPEN OUTPUT SPLIT-FILE-3.
+
+       READ-CUSTOMER-FILE.
+           IF CUSTOMER-NOT-EOF
+               READ CUSTOMER-FILE
+                   AT END
+                       SET CUSTOMER-EOF TO TRUE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-IF.
+
+       DETERMINE-SPLIT-FILE.
+           MOVE 0 TO WS-MATCHED-INDEX.
+           PERFORM CHECK-RANGE-ENTRY
+               VARYING WS-RANGE-INDEX FROM 1 BY 1
+               UNTIL WS-RANGE-INDEX > 3 OR WS-MATCHED-INDEX NOT = 0.
+
+       CHECK-RANGE-ENTRY.
+           IF CUST-ID >= WS-RANGE-LOW(WS-RANGE-INDEX)
+               AND CUST-ID <= WS-RANGE-HIGH(WS-RANGE-INDEX)
+               MOVE WS-RANGE-INDEX TO WS-MATCHED-INDEX
+           END-IF.
+
+       WRITE-SPLIT-HEADERS.
+           MOVE "HDR" TO HDR1-TAG.
+           MOVE WS-RUN-DATE TO HDR1-RUN-DATE.
+           WRITE SPLIT1-HDR-RECORD.
+           MOVE "HDR" TO HDR2-TAG.
+           MOVE WS-RUN-DATE TO HDR2-RUN-DATE.
+           WRITE SPLIT2-HDR-RECORD.
+           MOVE "HDR" TO HDR3-TAG.
+           MOVE WS-RUN-DATE TO HDR3-RUN-DATE.
+           WRITE SPLIT3-HDR-RECORD.
+
+       WRITE-SPLIT-RECORD.
+           EVALUATE WS-MATCHED-INDEX
+               WHEN 1
+                   WRITE SPLIT1-RECORD FROM CUST-MASTER-RECORD
+                   ADD 1 TO WS-SPLIT1-COUNT
+                   ADD CUST-ID TO WS-HASH-TOTAL-1
+               WHEN 2
+                   WRITE SPLIT2-RECORD FROM CUST-MASTER-RECORD
+                   ADD 1 TO WS-SPLIT2-COUNT
+                   ADD CUST-ID TO WS-HASH-TOTAL-2
+               WHEN 3
+                   WRITE SPLIT3-RECORD FROM CUST-MASTER-RECORD
+                   ADD 1 TO WS-SPLIT3-COUNT
+                   ADD CUST-ID TO WS-HASH-TOTAL-3
+               WHEN OTHER
+                   ADD 1 TO WS-UNMATCHED-COUNT
+           END-EVALUATE.
+
+       WRITE-SPLIT-TRAILERS.
+           MOVE "TRL" TO TRL1-TAG.
+           MOVE WS-SPLIT1-COUNT TO TRL1-COUNT.
+           MOVE WS-HASH-TOTAL-1 TO TRL1-HASH-TOTAL.
+           WRITE SPLIT1-TRL-RECORD.
+           MOVE "TRL" TO TRL2-TAG.
+           MOVE WS-SPLIT2-COUNT TO TRL2-COUNT.
+           MOVE WS-HASH-TOTAL-2 TO TRL2-HASH-TOTAL.
+           WRITE SPLIT2-TRL-RECORD.
+           MOVE "TRL" TO TRL3-TAG.
+           MOVE WS-SPLIT3-COUNT TO TRL3-COUNT.
+           MOVE WS-HASH-TOTAL-3 TO TRL3-HASH-TOTAL.
+           WRITE SPLIT3-TRL-RECORD.
+
+       CLOSE-FILES.
+           IF WS-CUSTOMER-STATUS = "00" OR WS-CUSTOMER-STATUS = "10"
+               CLOSE CUSTOMER-FILE
+           END-IF.
+           CLOSE SPLIT-FILE-1.
+           CLOSE SPLIT-FILE-2.
+           CLOSE SPLIT-FILE-3.
