@@ -1,23 +1,174 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PerformProgram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           *> One transaction processed per ALTERNATIVE iteration.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "PERFCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           *> Checkpoint written every WS-CKPT-INTERVAL records so a
+           *> crashed overnight run can restart mid-file.
+
+           SELECT PRINT-FILE ASSIGN TO "PERFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+           *> End-of-run summary report for the ALTERNATIVE pass -
+           *> something to file instead of scraping console output.
+
+           SELECT MAIN-CHECKPOINT-FILE ASSIGN TO "PERFMCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAIN-CKPT-STATUS.
+           *> Checkpoint for the recursive MAIN loop, separate from the
+           *> ALTERNATIVE pass's PERFCKPT - a crash partway through the
+           *> recursion resumes at the last WS-COUNTER written instead
+           *> of starting the count back over at zero.
+
+           SELECT HOLD-CONTROL-FILE ASSIGN TO "PERFHOLD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLD-STATUS.
+           *> Operator hold/release switch for the recursive MAIN loop,
+           *> checked every recursion step - drop an "H" record in here
+           *> to pause overnight without touching WS-WORKING, and the
+           *> MAIN checkpoint picks the count back up once it's
+           *> switched back to "R".
+
+           SELECT REGRESSION-REPORT-FILE ASSIGN TO "PERFREGR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGR-STATUS.
+           *> Per-case pass/fail detail for the CHECK-COUNTER table
+           *> below, same idea as PERFRPT for the ALTERNATIVE pass.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01  TRANS-RECORD.
+           05 TRANS-COUNTER     PIC 9(1).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-RECORDS-DONE PIC 9(04).
+
+       FD  MAIN-CHECKPOINT-FILE.
+       01  MAIN-CKPT-RECORD.
+           05 MAIN-CKPT-COUNTER PIC 9(1).
+
+       FD  HOLD-CONTROL-FILE.
+       01  HOLD-CTL-RECORD.
+           05 CTL-HOLD-SWITCH   PIC X(01).
+           *> "H" = hold, "R" = release (the default).
+
+       FD  PRINT-FILE.
+       01  PRINT-RECORD         PIC X(80).
+
+       FD  REGRESSION-REPORT-FILE.
+       01  REGR-RECORD          PIC X(80).
+
        WORKING-STORAGE SECTION.
        1 WS-COUNTER PIC 9(1).
        1 WS-MESSAGE PIC A(20).
        1 WS-WORKING PIC 9(1) VALUE 1.
            88 WS-WORKING-Y VALUE 1.
            88 WS-WORKING-N VALUE 0.
+
+       1 WS-TRANS-STATUS PIC X(02) VALUE "00".
+       1 WS-TRANS-EOF-SWITCH PIC X(01) VALUE "N".
+           88 TRANS-EOF VALUE "Y".
+           88 TRANS-NOT-EOF VALUE "N".
+
+       1 WS-CKPT-STATUS PIC X(02) VALUE "00".
+       1 WS-CKPT-INTERVAL PIC 9(02) VALUE 3.
+       *> Write a checkpoint every N records; N tunable in one place.
+       1 WS-RECORDS-DONE PIC 9(04) VALUE 0.
+       1 WS-SINCE-CHECKPOINT PIC 9(02) VALUE 0.
+
+       1 WS-PRINT-STATUS PIC X(02) VALUE "00".
+       1 WS-ITER-COUNT PIC 9(04) VALUE 0.
+       *> Total ALTERNATIVE iterations performed this run, for the
+       *> summary report.
+       1 WS-GE9-COUNT PIC 9(04) VALUE 0.
+       1 WS-LT9-COUNT PIC 9(04) VALUE 0.
+       *> How many transactions hit CHECK-COUNTER's "Greater or equal
+       *> to 9" branch versus "Less than 9".
+       1 WS-START-DATE PIC 9(08) VALUE 0.
+       1 WS-START-TIME PIC 9(08) VALUE 0.
+       1 WS-END-DATE PIC 9(08) VALUE 0.
+       1 WS-END-TIME PIC 9(08) VALUE 0.
+
+       01 WS-REPORT-LINE PIC X(80).
+
+       1 WS-MAIN-CKPT-STATUS PIC X(02) VALUE "00".
+
+       1 WS-HOLD-STATUS PIC X(02) VALUE "00".
+       1 WS-HOLD-SWITCH PIC X(01) VALUE "R".
+           88 OPERATOR-HOLD VALUE "H".
+           88 OPERATOR-RELEASE VALUE "R".
+
+       1 WS-TEST-SAVE-COUNTER PIC 9(1).
+       1 WS-TEST-SAVE-MESSAGE PIC A(20).
+       1 WS-TEST-SAVE-WORKING PIC 9(1).
+       1 WS-TEST-PASS-COUNT PIC 9(02) VALUE 0.
+       1 WS-TEST-FAIL-COUNT PIC 9(02) VALUE 0.
+       *> CHECK-COUNTER regression harness - known inputs run through
+       *> the production paragraph itself at startup, so a change to
+       *> CHECK-COUNTER's logic that breaks either branch shows up in
+       *> the console output before any real transaction is touched.
+
+       1 WS-REGR-STATUS PIC X(02) VALUE "00".
+       1 WS-TEST-INDEX PIC 9(02).
+       01 WS-TEST-CASE-TABLE.
+           05 WS-TEST-CASE OCCURS 4 TIMES.
+               10 WS-TC-COUNTER        PIC 9(1).
+               10 WS-TC-WORKING        PIC 9(1).
+               10 WS-TC-EXPECT-MESSAGE PIC A(20).
+               10 WS-TC-EXPECT-WORKING PIC 9(1).
+               10 WS-TC-RESULT         PIC A(04).
+       1 WS-TEST-CASE-COUNT PIC 9(02) VALUE 4.
+       *> One table entry per CHECK-COUNTER input/expected-outcome pair
+       *> - add a case here and it's picked up by the loop below with
+       *> no change to REGRESSION-TEST-CHECK-COUNTER itself.
+
+       COPY AUDITLNK.
+
        PROCEDURE DIVISION.
            DISPLAY "Start program".
+           PERFORM WRITE-AUDIT-START.
+           PERFORM REGRESSION-TEST-CHECK-COUNTER.
            DISPLAY "Running main"
+           PERFORM READ-MAIN-CHECKPOINT.
            PERFORM MAIN.
+           IF WS-WORKING-N
+               PERFORM CLEAR-MAIN-CHECKPOINT
+           END-IF.
            DISPLAY "Finished main"
            DISPLAY "Running alternative"
            PERFORM ALTERNATIVE.
            DISPLAY "Finished alternative"
            DISPLAY "End program".
+           PERFORM SET-RUN-SEVERITY.
+           PERFORM WRITE-AUDIT-END.
            STOP RUN.
 
+       SET-RUN-SEVERITY.
+           IF WS-TEST-FAIL-COUNT > 0
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               IF WS-TRANS-STATUS NOT = "00"
+                   AND WS-TRANS-STATUS NOT = "10"
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           *> A failed CHECK-COUNTER regression means the business logic
+           *> itself is suspect - that outranks a missing transaction
+           *> file, which only degrades the ALTERNATIVE pass.
+
        CHECK-COUNTER.
            IF WS-COUNTER = 9 OR WS-COUNTER > 9 THEN
                MOVE "Greater or equal to 9" TO WS-MESSAGE
@@ -28,21 +179,266 @@
 
        INCREMENT-COUNTER.
            ADD 1 TO WS-COUNTER.
-       
-       MAIN.
+
+       REGRESSION-TEST-CHECK-COUNTER.
+           MOVE WS-COUNTER TO WS-TEST-SAVE-COUNTER.
+           MOVE WS-MESSAGE TO WS-TEST-SAVE-MESSAGE.
+           MOVE WS-WORKING TO WS-TEST-SAVE-WORKING.
+
+           PERFORM INIT-TEST-CASES.
+           OPEN OUTPUT REGRESSION-REPORT-FILE.
+           MOVE "CHECK-COUNTER REGRESSION RESULTS" TO WS-REPORT-LINE.
+           WRITE REGR-RECORD FROM WS-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           WRITE REGR-RECORD FROM WS-REPORT-LINE.
+
+           PERFORM RUN-ONE-TEST-CASE
+               VARYING WS-TEST-INDEX FROM 1 BY 1
+               UNTIL WS-TEST-INDEX > WS-TEST-CASE-COUNT.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           WRITE REGR-RECORD FROM WS-REPORT-LINE.
+           STRING "TOTAL " WS-TEST-PASS-COUNT " PASSED, "
+               WS-TEST-FAIL-COUNT " FAILED"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE REGR-RECORD FROM WS-REPORT-LINE.
+           CLOSE REGRESSION-REPORT-FILE.
+
+           DISPLAY "CHECK-COUNTER regression: " WS-TEST-PASS-COUNT
+               " passed, " WS-TEST-FAIL-COUNT " failed".
+
+           MOVE WS-TEST-SAVE-COUNTER TO WS-COUNTER.
+           MOVE WS-TEST-SAVE-MESSAGE TO WS-MESSAGE.
+           MOVE WS-TEST-SAVE-WORKING TO WS-WORKING.
+
+       INIT-TEST-CASES.
+           MOVE 0 TO WS-TC-COUNTER(1).
+           MOVE 1 TO WS-TC-WORKING(1).
+           MOVE "Less than 9" TO WS-TC-EXPECT-MESSAGE(1).
+           MOVE 1 TO WS-TC-EXPECT-WORKING(1).
+
+           MOVE 8 TO WS-TC-COUNTER(2).
+           MOVE 1 TO WS-TC-WORKING(2).
+           MOVE "Less than 9" TO WS-TC-EXPECT-MESSAGE(2).
+           MOVE 1 TO WS-TC-EXPECT-WORKING(2).
+
+           MOVE 9 TO WS-TC-COUNTER(3).
+           MOVE 1 TO WS-TC-WORKING(3).
+           MOVE "Greater or equal to 9" TO WS-TC-EXPECT-MESSAGE(3).
+           MOVE 0 TO WS-TC-EXPECT-WORKING(3).
+
+           MOVE 9 TO WS-TC-COUNTER(4).
+           MOVE 0 TO WS-TC-WORKING(4).
+           MOVE "Greater or equal to 9" TO WS-TC-EXPECT-MESSAGE(4).
+           MOVE 0 TO WS-TC-EXPECT-WORKING(4).
+           *> Cases 1-2 exercise the "Less than 9" branch, cases 3-4 the
+           *> "Greater or equal to 9" branch - case 4 starts with
+           *> WS-WORKING already 0, confirming CHECK-COUNTER leaves it
+           *> there instead of only ever clearing it from 1.
+
+       RUN-ONE-TEST-CASE.
+           MOVE WS-TC-COUNTER(WS-TEST-INDEX) TO WS-COUNTER.
+           MOVE WS-TC-WORKING(WS-TEST-INDEX) TO WS-WORKING.
            PERFORM CHECK-COUNTER.
-           DISPLAY "Counter is " WS-COUNTER ". Message " WS-MESSAGE.
-           IF WS-WORKING-Y
-               PERFORM INCREMENT-COUNTER
-               PERFORM MAIN
+           IF WS-MESSAGE = WS-TC-EXPECT-MESSAGE(WS-TEST-INDEX)
+               AND WS-WORKING = WS-TC-EXPECT-WORKING(WS-TEST-INDEX)
+               PERFORM TEST-PASSED
+               MOVE "PASS" TO WS-TC-RESULT(WS-TEST-INDEX)
+           ELSE
+               PERFORM TEST-FAILED
+               MOVE "FAIL" TO WS-TC-RESULT(WS-TEST-INDEX)
            END-IF.
+           STRING "Case " WS-TEST-INDEX " counter=" WS-TC-COUNTER
+               (WS-TEST-INDEX) " - " WS-TC-RESULT(WS-TEST-INDEX)
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE REGR-RECORD FROM WS-REPORT-LINE.
 
-       ALTERNATIVE.
-           MOVE 0 TO WS-COUNTER.
-           MOVE 1 TO WS-WORKING.
-           PERFORM UNTIL WS-WORKING-N
+       TEST-PASSED.
+           ADD 1 TO WS-TEST-PASS-COUNT.
+
+       TEST-FAILED.
+           ADD 1 TO WS-TEST-FAIL-COUNT.
+
+       MAIN.
+           PERFORM READ-HOLD-SWITCH.
+           IF OPERATOR-HOLD
+               PERFORM WRITE-MAIN-CHECKPOINT
+               DISPLAY "MAIN held by operator, counter = " WS-COUNTER
+           ELSE
                PERFORM CHECK-COUNTER
                DISPLAY "Counter is " WS-COUNTER ". Message " WS-MESSAGE
-               PERFORM INCREMENT-COUNTER
+               IF WS-WORKING-Y
+                   PERFORM INCREMENT-COUNTER
+                   PERFORM WRITE-MAIN-CHECKPOINT
+                   PERFORM MAIN
+               END-IF
+           END-IF.
+
+       READ-HOLD-SWITCH.
+           MOVE "R" TO WS-HOLD-SWITCH.
+           OPEN INPUT HOLD-CONTROL-FILE.
+           IF WS-HOLD-STATUS = "00"
+               READ HOLD-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-HOLD-SWITCH TO WS-HOLD-SWITCH
+               END-READ
+               CLOSE HOLD-CONTROL-FILE
+           END-IF.
+           *> No PERFHOLD record means no hold in effect.
+
+       READ-MAIN-CHECKPOINT.
+           OPEN INPUT MAIN-CHECKPOINT-FILE.
+           IF WS-MAIN-CKPT-STATUS = "00"
+               READ MAIN-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE MAIN-CKPT-COUNTER TO WS-COUNTER
+                       DISPLAY "Resuming MAIN, counter = " WS-COUNTER
+               END-READ
+               CLOSE MAIN-CHECKPOINT-FILE
+           END-IF.
+           *> No checkpoint file means no prior abend mid-recursion -
+           *> WS-COUNTER keeps its VALUE 0 default.
+
+       WRITE-MAIN-CHECKPOINT.
+           OPEN OUTPUT MAIN-CHECKPOINT-FILE.
+           MOVE WS-COUNTER TO MAIN-CKPT-COUNTER.
+           WRITE MAIN-CKPT-RECORD.
+           CLOSE MAIN-CHECKPOINT-FILE.
+
+       CLEAR-MAIN-CHECKPOINT.
+           OPEN OUTPUT MAIN-CHECKPOINT-FILE.
+           CLOSE MAIN-CHECKPOINT-FILE.
+           *> MAIN reached its terminal counter this run - truncate
+           *> PERFMCKP back to empty so the next run's
+           *> READ-MAIN-CHECKPOINT finds no record and starts fresh,
+           *> the same as if no checkpoint had ever been written.
+
+       ALTERNATIVE.
+           ACCEPT WS-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-START-TIME FROM TIME.
+           PERFORM READ-CHECKPOINT.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "Transaction file not available - status "
+                   WS-TRANS-STATUS
+               SET TRANS-EOF TO TRUE
+           ELSE
+               PERFORM SKIP-CHECKPOINTED-RECORDS
+           END-IF.
+           PERFORM UNTIL TRANS-EOF
+               READ TRANSACTION-FILE
+                   AT END
+                       SET TRANS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-TRANSACTION
+               END-READ
            END-PERFORM.
+           IF WS-TRANS-STATUS = "00" OR WS-TRANS-STATUS = "10"
+               CLOSE TRANSACTION-FILE
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+           DISPLAY "Counter is " WS-COUNTER ". Message " WS-MESSAGE.
+           ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-END-TIME FROM TIME.
+           PERFORM WRITE-SUMMARY-REPORT.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-RECORDS-DONE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-DONE TO WS-RECORDS-DONE
+                       DISPLAY "Resuming after " WS-RECORDS-DONE
+                           " already-processed transactions"
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-CHECKPOINTED-RECORDS.
+           PERFORM WS-RECORDS-DONE TIMES
+               READ TRANSACTION-FILE
+                   AT END
+                       SET TRANS-EOF TO TRUE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM.
+
+       PROCESS-TRANSACTION.
+           MOVE TRANS-COUNTER TO WS-COUNTER.
+           PERFORM CHECK-COUNTER.
            DISPLAY "Counter is " WS-COUNTER ". Message " WS-MESSAGE.
+           ADD 1 TO WS-ITER-COUNT.
+           IF WS-MESSAGE = "Greater or equal to 9"
+               ADD 1 TO WS-GE9-COUNT
+           ELSE
+               ADD 1 TO WS-LT9-COUNT
+           END-IF.
+           ADD 1 TO WS-RECORDS-DONE.
+           ADD 1 TO WS-SINCE-CHECKPOINT.
+           IF WS-SINCE-CHECKPOINT >= WS-CKPT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE 0 TO WS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RECORDS-DONE TO CKPT-RECORDS-DONE.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           *> TRANS-EOF reached with no file error this run - truncate
+           *> PERFCKPT back to empty so the next run's fresh TRANSFILE
+           *> is read from the top instead of having its leading
+           *> records silently skipped by a stale prior-run checkpoint.
+
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE "ALTERNATIVE RUN SUMMARY" TO WS-REPORT-LINE.
+           WRITE PRINT-RECORD FROM WS-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           WRITE PRINT-RECORD FROM WS-REPORT-LINE.
+           STRING "Started  " WS-START-DATE " " WS-START-TIME
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE PRINT-RECORD FROM WS-REPORT-LINE.
+           STRING "Ended    " WS-END-DATE " " WS-END-TIME
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE PRINT-RECORD FROM WS-REPORT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           WRITE PRINT-RECORD FROM WS-REPORT-LINE.
+           STRING "Total iterations        " WS-ITER-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE PRINT-RECORD FROM WS-REPORT-LINE.
+           STRING "Greater or equal to 9    " WS-GE9-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE PRINT-RECORD FROM WS-REPORT-LINE.
+           STRING "Less than 9              " WS-LT9-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE PRINT-RECORD FROM WS-REPORT-LINE.
+           CLOSE PRINT-FILE.
+           *> One line per metric on PERFRPT - something to file
+           *> instead of console output.
+
+       WRITE-AUDIT-START.
+           MOVE "PerformProgram" TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-START TO TRUE.
+           MOVE 0 TO AUDIT-RECORD-COUNT.
+           MOVE 0 TO AUDIT-RETURN-CODE.
+           CALL "AuditLogger" USING AUDIT-CALL-AREA.
+
+       WRITE-AUDIT-END.
+           MOVE "PerformProgram" TO AUDIT-PROGRAM-NAME.
+           SET AUDIT-EVENT-END TO TRUE.
+           MOVE WS-RECORDS-DONE TO AUDIT-RECORD-COUNT.
+           MOVE RETURN-CODE TO AUDIT-RETURN-CODE.
+           CALL "AuditLogger" USING AUDIT-CALL-AREA.
