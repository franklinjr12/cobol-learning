@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PiiMask.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RULES-FILE ASSIGN TO "MASKRULE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-STATUS.
+           *> Pattern/replacement/field rules, loaded once at startup -
+           *> generalizes Strings.cbl's hardcoded
+           *> INSPECT ... REPLACING ALL "John" BY "Carl".
+
+           SELECT EXTRACT-IN ASSIGN TO "PIIIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-IN-STATUS.
+           *> Customer extract to be masked before it leaves the shop.
+
+           SELECT EXTRACT-OUT ASSIGN TO "PIIOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-OUT-STATUS.
+           *> Masked extract, safe to hand to anyone outside.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RULES-FILE.
+       01  MASK-RULE-RECORD.
+           05 RULE-FIELD-NAME    PIC X(10).
+           05 RULE-PATTERN       PIC X(20).
+           05 RULE-REPLACEMENT   PIC X(20).
+
+       FD  EXTRACT-IN.
+       01  EXTRACT-IN-RECORD.
+           05 EXT-NAME           PIC X(20).
+           05 EXT-ID             PIC X(10).
+           05 EXT-EMAIL          PIC X(30).
+
+       FD  EXTRACT-OUT.
+       01  EXTRACT-OUT-RECORD.
+           05 EXT-OUT-NAME       PIC X(20).
+           05 EXT-OUT-ID         PIC X(10).
+           05 EXT-OUT-EMAIL      PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-RULES-STATUS        PIC X(02) VALUE "00".
+       01 WS-EXTRACT-IN-STATUS   PIC X(02) VALUE "00".
+       01 WS-EXTRACT-OUT-STATUS  PIC X(02) VALUE "00".
+
+       01 WS-RULES-EOF-SWITCH    PIC X(01) VALUE "N".
+       88 RULES-EOF              VALUE "Y".
+       88 RULES-NOT-EOF          VALUE "N".
+
+       01 WS-EXTRACT-EOF-SWITCH  PIC X(01) VALUE "N".
+       88 EXTRACT-EOF            VALUE "Y".
+       88 EXTRACT-NOT-EOF        VALUE "N".
+
+       01 WS-RULE-TABLE.
+           05 WS-RULE-ENTRY OCCURS 20 TIMES.
+               10 WS-RULE-FIELD        PIC X(10).
+               10 WS-RULE-PATTERN      PIC X(20).
+               10 WS-RULE-REPLACEMENT  PIC X(20).
+       01 WS-RULE-COUNT           PIC 9(02) VALUE 0.
+       01 WS-RULE-INDEX           PIC 9(02).
+
+       01 WS-RECORD-COUNT         PIC 9(06) VALUE 0.
+
+       01 WS-MASK-BUFFER          PIC X(30).
+       01 WS-MASK-RESULT          PIC X(30).
+       01 WS-MASK-PATTERN         PIC X(20).
+       01 WS-MASK-REPL            PIC X(20).
+       01 WS-MASK-PATTERN-LEN     PIC 9(02).
+       01 WS-MASK-REPL-LEN        PIC 9(02).
+       01 WS-MASK-FIELD-LEN       PIC 9(02).
+       01 WS-MASK-SCAN-POS        PIC 9(02).
+       01 WS-MASK-OUT-POS         PIC 9(02).
+       01 WS-MASK-MATCH-SWITCH    PIC X(01).
+       88 MASK-MATCHED            VALUE "Y".
+       88 MASK-NOT-MATCHED        VALUE "N".
+       *> Rule patterns/replacements come off MASKRULE padded to 20
+       *> bytes with trailing spaces - FUNCTION TRIM gives the real
+       *> content length so a pattern like "John" actually matches the
+       *> substring "John" inside a longer field such as "John Smith",
+       *> instead of only ever matching a whole 20-byte padded value.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "=== PII Mask Start ===".
+           PERFORM LOAD-RULES.
+           PERFORM OPEN-EXTRACT-FILES.
+           PERFORM UNTIL EXTRACT-EOF
+               PERFORM READ-EXTRACT-IN
+               IF NOT EXTRACT-EOF
+                   PERFORM MASK-AND-WRITE-RECORD
+               END-IF
+           END-PERFORM.
+           PERFORM CLOSE-EXTRACT-FILES.
+           DISPLAY "Records masked: " WS-RECORD-COUNT.
+           DISPLAY "=== PII Mask End ===".
+           IF WS-EXTRACT-IN-STATUS NOT = "00"
+               AND WS-EXTRACT-IN-STATUS NOT = "10"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-RULE-COUNT = 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       LOAD-RULES.
+           OPEN INPUT RULES-FILE.
+           IF WS-RULES-STATUS NOT = "00"
+               DISPLAY "Mask rules file not available - status "
+                   WS-RULES-STATUS
+               SET RULES-EOF TO TRUE
+           ELSE
+               PERFORM READ-RULES-FILE
+               PERFORM UNTIL RULES-EOF
+                   PERFORM STORE-RULE
+                   PERFORM READ-RULES-FILE
+               END-PERFORM
+               CLOSE RULES-FILE
+           END-IF.
+           DISPLAY "Mask rules loaded: " WS-RULE-COUNT.
+
+       READ-RULES-FILE.
+           READ RULES-FILE
+               AT END
+                   SET RULES-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       STORE-RULE.
+           IF WS-RULE-COUNT < 20
+               ADD 1 TO WS-RULE-COUNT
+               MOVE RULE-FIELD-NAME
+                   TO WS-RULE-FIELD(WS-RULE-COUNT)
+               MOVE RULE-PATTERN
+                   TO WS-RULE-PATTERN(WS-RULE-COUNT)
+               MOVE RULE-REPLACEMENT
+                   TO WS-RULE-REPLACEMENT(WS-RULE-COUNT)
+           END-IF.
+
+       OPEN-EXTRACT-FILES.
+           OPEN INPUT EXTRACT-IN.
+           IF WS-EXTRACT-IN-STATUS NOT = "00"
+               DISPLAY "Extract input not available - status "
+                   WS-EXTRACT-IN-STATUS
+               SET EXTRACT-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT EXTRACT-OUT.
+
+       READ-EXTRACT-IN.
+           READ EXTRACT-IN
+               AT END
+                   SET EXTRACT-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       MASK-AND-WRITE-RECORD.
+           MOVE EXT-NAME TO EXT-OUT-NAME.
+           MOVE EXT-ID TO EXT-OUT-ID.
+           MOVE EXT-EMAIL TO EXT-OUT-EMAIL.
+           PERFORM APPLY-MASK-RULE
+               VARYING WS-RULE-INDEX FROM 1 BY 1
+               UNTIL WS-RULE-INDEX > WS-RULE-COUNT.
+           WRITE EXTRACT-OUT-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+
+       APPLY-MASK-RULE.
+           MOVE WS-RULE-PATTERN(WS-RULE-INDEX) TO WS-MASK-PATTERN.
+           MOVE WS-RULE-REPLACEMENT(WS-RULE-INDEX) TO WS-MASK-REPL.
+           COMPUTE WS-MASK-PATTERN-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-MASK-PATTERN)).
+           COMPUTE WS-MASK-REPL-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-MASK-REPL)).
+           EVALUATE WS-RULE-FIELD(WS-RULE-INDEX)
+               WHEN "NAME"
+                   MOVE EXT-OUT-NAME TO WS-MASK-BUFFER
+                   PERFORM REPLACE-SUBSTRING
+                   MOVE WS-MASK-RESULT(1:20) TO EXT-OUT-NAME
+               WHEN "ID"
+                   MOVE EXT-OUT-ID TO WS-MASK-BUFFER
+                   PERFORM REPLACE-SUBSTRING
+                   MOVE WS-MASK-RESULT(1:10) TO EXT-OUT-ID
+               WHEN "EMAIL"
+                   MOVE EXT-OUT-EMAIL TO WS-MASK-BUFFER
+                   PERFORM REPLACE-SUBSTRING
+                   MOVE WS-MASK-RESULT(1:30) TO EXT-OUT-EMAIL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       REPLACE-SUBSTRING.
+           MOVE SPACES TO WS-MASK-RESULT.
+           MOVE 1 TO WS-MASK-OUT-POS.
+           COMPUTE WS-MASK-FIELD-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-MASK-BUFFER)).
+           IF WS-MASK-PATTERN-LEN = 0 OR WS-MASK-FIELD-LEN = 0
+               MOVE WS-MASK-BUFFER TO WS-MASK-RESULT
+           ELSE
+               MOVE 1 TO WS-MASK-SCAN-POS
+               PERFORM SCAN-FOR-PATTERN
+                   UNTIL WS-MASK-SCAN-POS > WS-MASK-FIELD-LEN
+           END-IF.
+
+       SCAN-FOR-PATTERN.
+           SET MASK-NOT-MATCHED TO TRUE.
+           IF WS-MASK-SCAN-POS + WS-MASK-PATTERN-LEN - 1
+                   <= WS-MASK-FIELD-LEN
+               IF WS-MASK-BUFFER(WS-MASK-SCAN-POS:WS-MASK-PATTERN-LEN)
+                   = WS-MASK-PATTERN(1:WS-MASK-PATTERN-LEN)
+                   SET MASK-MATCHED TO TRUE
+               END-IF
+           END-IF.
+           IF MASK-MATCHED
+               IF WS-MASK-REPL-LEN > 0
+                   AND WS-MASK-OUT-POS + WS-MASK-REPL-LEN - 1 <= 30
+                   MOVE WS-MASK-REPL(1:WS-MASK-REPL-LEN) TO
+                       WS-MASK-RESULT(WS-MASK-OUT-POS:WS-MASK-REPL-LEN)
+                   ADD WS-MASK-REPL-LEN TO WS-MASK-OUT-POS
+               END-IF
+               ADD WS-MASK-PATTERN-LEN TO WS-MASK-SCAN-POS
+           ELSE
+               IF WS-MASK-OUT-POS <= 30
+                   MOVE WS-MASK-BUFFER(WS-MASK-SCAN-POS:1)
+                       TO WS-MASK-RESULT(WS-MASK-OUT-POS:1)
+                   ADD 1 TO WS-MASK-OUT-POS
+               END-IF
+               ADD 1 TO WS-MASK-SCAN-POS
+           END-IF.
+
+       CLOSE-EXTRACT-FILES.
+           IF WS-EXTRACT-IN-STATUS = "00" OR WS-EXTRACT-IN-STATUS = "10"
+               CLOSE EXTRACT-IN
+           END-IF.
+           CLOSE EXTRACT-OUT.
