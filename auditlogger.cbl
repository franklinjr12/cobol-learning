@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AuditLogger.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           *> Single cross-program run history - every program appends
+           *> a start and end entry here instead of relying on console
+           *> capture to answer "did last night's run happen".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS          PIC X(02) VALUE "00".
+       01 WS-AUDIT-DATE            PIC 9(08).
+       01 WS-AUDIT-TIME            PIC 9(08).
+       01 WS-AUDIT-LINE            PIC X(80).
+
+       LINKAGE SECTION.
+       COPY AUDITLNK.
+
+       PROCEDURE DIVISION USING AUDIT-CALL-AREA.
+       MAIN-LOGIC.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           STRING AUDIT-PROGRAM-NAME " " AUDIT-EVENT
+               " " WS-AUDIT-DATE " " WS-AUDIT-TIME
+               " records=" AUDIT-RECORD-COUNT
+               " rc=" AUDIT-RETURN-CODE
+               DELIMITED BY SIZE INTO WS-AUDIT-LINE.
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDIT-LINE.
+           CLOSE AUDIT-LOG-FILE.
+           EXIT PROGRAM.
