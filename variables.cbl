@@ -1,6 +1,33 @@
        identification division.
        program-id. variables.
+
+       environment division.
+       input-output section.
+       file-control.
+           select range-control-file assign to "GRPRANGE"
+               organization is line sequential
+               file status is ws-range-status.
+           *> configurable min/max for subvar1/subvar2 - tuned per run
+           *> without touching this program.
+
+           select reject-report-file assign to "GRPREJ"
+               organization is line sequential
+               file status is ws-reject-status.
+           *> out-of-range groupvar fields land here instead of just
+           *> flowing silently into downstream totals.
+
        data division.
+       file section.
+       fd  range-control-file.
+       01  range-ctl-record.
+           05 ctl-subvar1-min pic 9(02).
+           05 ctl-subvar1-max pic 9(02).
+           05 ctl-subvar2-min pic 9(02).
+           05 ctl-subvar2-max pic 9(02).
+
+       fd  reject-report-file.
+       01  reject-report-record pic x(60).
+
        WORKING-STORAGE section.
        1 var1 pic s9(2).
        1 var2 pic s9(2) value 10.
@@ -13,12 +40,27 @@
         5 firstattr pic 9(10).
         5 secondattr pic x(10).
         5 thirdattr pic 9(2).
+
+       1 ws-range-status pic x(02) value "00".
+       1 ws-reject-status pic x(02) value "00".
+
+       1 ws-subvar1-min pic 9(02) value 0.
+       1 ws-subvar1-max pic 9(02) value 99.
+       1 ws-subvar2-min pic 9(02) value 0.
+       1 ws-subvar2-max pic 9(02) value 99.
+       *> defaults when no range-control-file is present.
+
+       1 ws-reject-line pic x(60).
+       1 ws-reject-count pic 9(02) value 0.
+
        procedure division.
            display "var1: "var1.
            display "var2: "var2.
            display "var3: "var3.
            display "var4: "var4.
            display "groupvar: "groupvar.
+           perform load-range-limits.
+           perform validate-groupvar.
            display "structlike: "structlike.
            move 1 to FIRSTATTR
            move "123" to SECONDATTR
@@ -28,4 +70,42 @@
            *> add 1 to secondattr
            add 1 to thirdattr
            display "structlike: "structlike.
+           if ws-reject-count > 0
+               move 4 to return-code
+           else
+               move 0 to return-code
+           end-if.
            stop run.
+
+       load-range-limits.
+           open input range-control-file.
+           if ws-range-status = "00"
+               read range-control-file
+                   at end
+                       continue
+                   not at end
+                       move ctl-subvar1-min to ws-subvar1-min
+                       move ctl-subvar1-max to ws-subvar1-max
+                       move ctl-subvar2-min to ws-subvar2-min
+                       move ctl-subvar2-max to ws-subvar2-max
+               end-read
+               close range-control-file
+           end-if.
+
+       validate-groupvar.
+           open output reject-report-file.
+           if subvar1 < ws-subvar1-min or subvar1 > ws-subvar1-max
+               string "SUBVAR1 out of range, value " subvar1
+                   delimited by size into ws-reject-line
+               move ws-reject-line to reject-report-record
+               write reject-report-record
+               add 1 to ws-reject-count
+           end-if.
+           if subvar2 < ws-subvar2-min or subvar2 > ws-subvar2-max
+               string "SUBVAR2 out of range, value " subvar2
+                   delimited by size into ws-reject-line
+               move ws-reject-line to reject-report-record
+               write reject-report-record
+               add 1 to ws-reject-count
+           end-if.
+           close reject-report-file.
