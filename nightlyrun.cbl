@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyRun.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-CONTROL-FILE ASSIGN TO "RUNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNCTL-STATUS.
+           *> Tonight's job steps and their status, so a rerun after a
+           *> failure can skip whatever already completed instead of
+           *> operations tracking that by memory.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-CONTROL-FILE.
+       01  RUN-STEP-RECORD.
+           05 STEP-PROGRAM-NAME   PIC X(20).
+           *> The command that runs this step's compiled batch program
+           *> (e.g. "./sample"), not a COBOL PROGRAM-ID - every program
+           *> this driver runs ends in STOP RUN, which would tear down
+           *> NightlyRun's own run unit if it were CALLed in-process, so
+           *> each step launches as its own OS process instead, the same
+           *> way a JCL EXEC PGM= step is its own load module.
+           05 STEP-STATUS         PIC X(10).
+           88 STEP-PENDING        VALUE "PENDING".
+           88 STEP-DONE           VALUE "DONE".
+           88 STEP-FAILED         VALUE "FAILED".
+
+       WORKING-STORAGE SECTION.
+       01 WS-RUNCTL-STATUS        PIC X(02) VALUE "00".
+
+       01 WS-RUNCTL-EOF-SWITCH    PIC X(01) VALUE "N".
+       88 RUNCTL-EOF              VALUE "Y".
+       88 RUNCTL-NOT-EOF          VALUE "N".
+
+       01 WS-CALLED-PROGRAM       PIC X(20).
+       *> Step command moved here from STEP-PROGRAM-NAME before
+       *> CALL "SYSTEM" launches it as a separate process.
+       01 WS-FAILED-COUNT         PIC 9(04) VALUE 0.
+       *> Counts steps that came back ON EXCEPTION this run, so the
+       *> end-of-run RETURN-CODE reflects a failed step even though
+       *> the driver itself keeps going to try the rest of the list.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "=== Nightly Run Start ===".
+           OPEN I-O RUN-CONTROL-FILE.
+           IF WS-RUNCTL-STATUS NOT = "00"
+               DISPLAY "Run control file not available - status "
+                   WS-RUNCTL-STATUS
+               SET RUNCTL-EOF TO TRUE
+           END-IF.
+           PERFORM UNTIL RUNCTL-EOF
+               PERFORM READ-RUN-STEP
+               IF NOT RUNCTL-EOF
+                   PERFORM RUN-ONE-STEP
+               END-IF
+           END-PERFORM.
+           IF WS-RUNCTL-STATUS = "00" OR WS-RUNCTL-STATUS = "10"
+               CLOSE RUN-CONTROL-FILE
+           END-IF.
+           DISPLAY "=== Nightly Run End ===".
+           IF WS-RUNCTL-STATUS NOT = "00"
+               AND WS-RUNCTL-STATUS NOT = "10"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-FAILED-COUNT > 0
+                   MOVE 12 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+           STOP RUN.
+
+       READ-RUN-STEP.
+           READ RUN-CONTROL-FILE
+               AT END
+                   SET RUNCTL-EOF TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       RUN-ONE-STEP.
+           IF STEP-DONE
+               DISPLAY "Skipping " STEP-PROGRAM-NAME
+                   " - already completed"
+           ELSE
+               MOVE STEP-PROGRAM-NAME TO WS-CALLED-PROGRAM
+               DISPLAY "Running " WS-CALLED-PROGRAM
+               CALL "SYSTEM" USING WS-CALLED-PROGRAM
+               *> Each step runs as its own process, not an in-process
+               *> CALL - every driven program ends in STOP RUN, which
+               *> would terminate this run unit too if it were CALLed
+               *> directly, instead of just returning control here.
+               IF RETURN-CODE = 0
+                   SET STEP-DONE TO TRUE
+               ELSE
+                   SET STEP-FAILED TO TRUE
+                   DISPLAY WS-CALLED-PROGRAM " failed to run, rc="
+                       RETURN-CODE
+                   ADD 1 TO WS-FAILED-COUNT
+               END-IF
+               REWRITE RUN-STEP-RECORD
+           END-IF.
